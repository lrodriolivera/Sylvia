@@ -0,0 +1,314 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SFCPMIG1001 .
+        AUTHOR.     CONNECTIS-GS.
+      * Componente de conciliacion cruzada de la cadena SFCPMIG05 a
+      * SFCPMIG09: compara el Archivo Rutero contra el rastro de RUT
+      * efectivamente despachados por SFCPMIG0501, SFCPMIG0601,
+      * SFCPMIG0701, SFCPMIG0801 y SFCPMIG0901 (cada uno con su propio
+      * archivo de rastro, ya ordenado ascendente por RUT) y deja en
+      * SALIDA1 toda diferencia.
+      * Fecha : 30-11-2018
+      * COMPILAR-LINK : cobol.sh SFCPMIG1001
+      *---------------------------------------------------------------*
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+      *--------------------.
+
+       CONFIGURATION SECTION.
+      *---------------------.
+
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------.
+       FILE-CONTROL.
+
+                SELECT ENTRADA1 ASSIGN TO EXTERNAL FENTRADA1
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA2 ASSIGN TO EXTERNAL FTRAZA0501
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA3 ASSIGN TO EXTERNAL FTRAZA0601
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA4 ASSIGN TO EXTERNAL FTRAZA0901
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA5 ASSIGN TO EXTERNAL FTRAZA0701
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA6 ASSIGN TO EXTERNAL FTRAZA0801
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA1 ASSIGN TO EXTERNAL FSALIDA1
+                       ORGANIZATION LINE SEQUENTIAL.
+
+      *---------------------------------------------------------------*
+      *                    D A T A   D I V I S I O N                  *
+      *                    =========================                  *
+      *---------------------------------------------------------------*
+
+       DATA DIVISION.
+      *-------------.
+
+       FILE SECTION.
+      *------------.
+
+
+       FD ENTRADA1
+           RECORDING MODE IS F
+           BLOCK 0
+           RECORD CONTAINS   18 CHARACTERS
+           LABEL RECORD IS STANDARD.
+
+       01  REG-ENTRADA1 .
+           copy COPY_RUTERO_ORD .
+
+      *    Rastro de RUT despachados por SFCPMIG0501.
+       FD ENTRADA2
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA2 .
+           COPY COPY_RUTERO_TRAZA REPLACING TRAZA-RUT BY TRAZA0501-RUT .
+
+      *    Rastro de RUT despachados por SFCPMIG0601.
+       FD ENTRADA3
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA3 .
+           COPY COPY_RUTERO_TRAZA REPLACING TRAZA-RUT BY TRAZA0601-RUT .
+
+      *    Rastro de RUT despachados por SFCPMIG0901.
+       FD ENTRADA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA4 .
+           COPY COPY_RUTERO_TRAZA REPLACING TRAZA-RUT BY TRAZA0901-RUT .
+
+      *    Rastro de RUT despachados por SFCPMIG0701.
+       FD ENTRADA5
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA5 .
+           COPY COPY_RUTERO_TRAZA REPLACING TRAZA-RUT BY TRAZA0701-RUT .
+
+      *    Rastro de RUT despachados por SFCPMIG0801.
+       FD ENTRADA6
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA6 .
+           COPY COPY_RUTERO_TRAZA REPLACING TRAZA-RUT BY TRAZA0801-RUT .
+
+       FD SALIDA1
+          RECORDING MODE IS F
+          RECORD CONTAINS 22 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA1 .
+           COPY COPY_RECONCILIA .
+
+       WORKING-STORAGE SECTION.
+      *-----------------------.
+
+        01 WS-RARAS.
+           05 WS-FIN-1                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-2                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-3                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-4                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-5                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-6                          PIC 9(01) VALUE ZEROS .
+           05 WS-C-ENT-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-4                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-5                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-6                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-FALTA-0501                     PIC X(01) .
+              88 SIN-0501                       VALUE "S" .
+           05 WS-FALTA-0601                     PIC X(01) .
+              88 SIN-0601                       VALUE "S" .
+           05 WS-FALTA-0901                     PIC X(01) .
+              88 SIN-0901                       VALUE "S" .
+           05 WS-FALTA-0701                     PIC X(01) .
+              88 SIN-0701                       VALUE "S" .
+           05 WS-FALTA-0801                     PIC X(01) .
+              88 SIN-0801                       VALUE "S" .
+
+        PROCEDURE DIVISION .
+
+        MAIN-SEC SECTION.
+        PP-MAIN.
+                PERFORM 100000-INICIO
+                PERFORM 200000-PROCESO
+                   UNTIL WS-FIN-1 = 1
+                PERFORM 300000-FINAL.
+                MOVE ZEROS                 TO RETURN-CODE
+                STOP RUN .
+
+        100000-INICIO .
+                OPEN INPUT ENTRADA1 .
+                PERFORM LEE-01
+                IF WS-FIN-1 = 1
+                   DISPLAY "ARCHIVO RUTERO SIN INFORMACION"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                OPEN INPUT ENTRADA2 .
+                PERFORM LEE-TRAZA-0501
+                OPEN INPUT ENTRADA3 .
+                PERFORM LEE-TRAZA-0601
+                OPEN INPUT ENTRADA4 .
+                PERFORM LEE-TRAZA-0901
+                OPEN INPUT ENTRADA5 .
+                PERFORM LEE-TRAZA-0701
+                OPEN INPUT ENTRADA6 .
+                PERFORM LEE-TRAZA-0801
+                OPEN OUTPUT SALIDA1 .
+
+        200000-PROCESO .
+                PERFORM LEE-TRAZA-0501
+                   UNTIL TRAZA0501-RUT >= RUTORD-RUT OR WS-FIN-2 = 1
+                PERFORM LEE-TRAZA-0601
+                   UNTIL TRAZA0601-RUT >= RUTORD-RUT OR WS-FIN-3 = 1
+                PERFORM LEE-TRAZA-0901
+                   UNTIL TRAZA0901-RUT >= RUTORD-RUT OR WS-FIN-4 = 1
+                PERFORM LEE-TRAZA-0701
+                   UNTIL TRAZA0701-RUT >= RUTORD-RUT OR WS-FIN-5 = 1
+                PERFORM LEE-TRAZA-0801
+                   UNTIL TRAZA0801-RUT >= RUTORD-RUT OR WS-FIN-6 = 1
+                MOVE "N"                        TO WS-FALTA-0501
+                MOVE "N"                        TO WS-FALTA-0601
+                MOVE "N"                        TO WS-FALTA-0901
+                MOVE "N"                        TO WS-FALTA-0701
+                MOVE "N"                        TO WS-FALTA-0801
+                IF TRAZA0501-RUT NOT = RUTORD-RUT
+                   MOVE "S"                     TO WS-FALTA-0501
+                END-IF
+                IF TRAZA0601-RUT NOT = RUTORD-RUT
+                   MOVE "S"                     TO WS-FALTA-0601
+                END-IF
+                IF TRAZA0901-RUT NOT = RUTORD-RUT
+                   MOVE "S"                     TO WS-FALTA-0901
+                END-IF
+                IF TRAZA0701-RUT NOT = RUTORD-RUT
+                   MOVE "S"                     TO WS-FALTA-0701
+                END-IF
+                IF TRAZA0801-RUT NOT = RUTORD-RUT
+                   MOVE "S"                     TO WS-FALTA-0801
+                END-IF
+                IF SIN-0501 OR SIN-0601 OR SIN-0901 OR SIN-0701
+                                                    OR SIN-0801
+                   PERFORM GRABA-SIN-CONCILIAR
+                END-IF
+                PERFORM LEE-01 .
+
+        LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR RUTORD-RUT IS NUMERIC .
+
+        LEE-01-FISICO .
+                READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
+                IF WS-FIN-1 = ZEROS
+                   ADD 1                        TO WS-C-ENT-1
+                END-IF
+                IF WS-FIN-1 = 1
+                   MOVE 99999999                TO RUTORD-RUT
+                END-IF .
+
+        LEE-TRAZA-0501 .
+                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                IF WS-FIN-2 = ZEROS
+                   ADD 1                        TO WS-C-ENT-2
+                END-IF
+                IF WS-FIN-2 = 1
+                   MOVE 99999999                TO TRAZA0501-RUT
+                END-IF .
+
+        LEE-TRAZA-0601 .
+                READ ENTRADA3 AT END MOVE 1     TO WS-FIN-3 .
+                IF WS-FIN-3 = ZEROS
+                   ADD 1                        TO WS-C-ENT-3
+                END-IF
+                IF WS-FIN-3 = 1
+                   MOVE 99999999                TO TRAZA0601-RUT
+                END-IF .
+
+        LEE-TRAZA-0901 .
+                READ ENTRADA4 AT END MOVE 1     TO WS-FIN-4 .
+                IF WS-FIN-4 = ZEROS
+                   ADD 1                        TO WS-C-ENT-4
+                END-IF
+                IF WS-FIN-4 = 1
+                   MOVE 99999999                TO TRAZA0901-RUT
+                END-IF .
+
+        LEE-TRAZA-0701 .
+                READ ENTRADA5 AT END MOVE 1     TO WS-FIN-5 .
+                IF WS-FIN-5 = ZEROS
+                   ADD 1                        TO WS-C-ENT-5
+                END-IF
+                IF WS-FIN-5 = 1
+                   MOVE 99999999                TO TRAZA0701-RUT
+                END-IF .
+
+        LEE-TRAZA-0801 .
+                READ ENTRADA6 AT END MOVE 1     TO WS-FIN-6 .
+                IF WS-FIN-6 = ZEROS
+                   ADD 1                        TO WS-C-ENT-6
+                END-IF
+                IF WS-FIN-6 = 1
+                   MOVE 99999999                TO TRAZA0801-RUT
+                END-IF .
+
+        GRABA-SIN-CONCILIAR .
+                ADD 1                           TO WS-C-SAL-1
+                MOVE RUTORD-RUT                 TO RECON-RUT
+                MOVE RUTORD-CODPROGR            TO RECON-CODPROGR
+                MOVE WS-FALTA-0501               TO RECON-FALTA-0501
+                MOVE WS-FALTA-0601               TO RECON-FALTA-0601
+                MOVE WS-FALTA-0901               TO RECON-FALTA-0901
+                MOVE WS-FALTA-0701               TO RECON-FALTA-0701
+                MOVE WS-FALTA-0801               TO RECON-FALTA-0801
+                WRITE REG-SALIDA1
+                END-WRITE .
+
+        300000-FINAL .
+                CLOSE ENTRADA1 .
+                CLOSE ENTRADA2 .
+                CLOSE ENTRADA3 .
+                CLOSE ENTRADA4 .
+                CLOSE ENTRADA5 .
+                CLOSE ENTRADA6 .
+                CLOSE SALIDA1 .
+                display "Reg. Leidos RUTERO        = " WS-C-ENT-1.
+                display "Reg. Leidos RASTRO 0501   = " WS-C-ENT-2.
+                display "Reg. Leidos RASTRO 0601   = " WS-C-ENT-3.
+                display "Reg. Leidos RASTRO 0901   = " WS-C-ENT-4.
+                display "Reg. Leidos RASTRO 0701   = " WS-C-ENT-5.
+                display "Reg. Leidos RASTRO 0801   = " WS-C-ENT-6.
+                display "Reg. Grabados SIN-CONCILIAR = " WS-C-SAL-1.
