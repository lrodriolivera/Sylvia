@@ -38,6 +38,36 @@
                 SELECT SALIDA3 ASSIGN TO EXTERNAL FSALIDA3
                        ORGANIZATION LINE SEQUENTIAL.
 
+                SELECT SALIDA4 ASSIGN TO EXTERNAL FSALIDA4
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA5 ASSIGN TO EXTERNAL FSALIDA5
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT CHECKPT ASSIGN TO EXTERNAL FCHECKPOINT
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPT-STATUS.
+
+                SELECT SALIDA6 ASSIGN TO EXTERNAL FTRAZA0501
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA7 ASSIGN TO EXTERNAL FRECHAZO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA3 ASSIGN TO EXTERNAL FULTIMAMIG
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CTLMIG-STATUS.
+
+                SELECT SALIDA8 ASSIGN TO EXTERNAL FULTIMAMIGNUEVO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA4 ASSIGN TO EXTERNAL FMARCA
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA9 ASSIGN TO EXTERNAL FCONTROLTOTALES
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CTOT-STATUS.
+
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *                    =========================                  *
@@ -70,16 +100,52 @@
 
        FD SALIDA1
           RECORDING MODE IS F
-          RECORD CONTAINS 236 CHARACTERS
+          RECORD CONTAINS 250 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
        01  REG-SALIDA1 .
            COPY COPY_MEMBER .
 
+      *    Huella de la ultima migracion por RUT, para modo
+      *    incremental (COPY_CONTROL_MIGRACION).
+       FD ENTRADA3
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 153 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA3 .
+          COPY COPY_CONTROL_MIGRACION REPLACING
+               CTLMIG-RUT    BY CTLMIGE-RUT
+               CTLMIG-HUELLA BY CTLMIGE-HUELLA
+               CTLMIG-FECHA  BY CTLMIGE-FECHA .
+
+       FD SALIDA8
+          RECORDING MODE IS F
+          RECORD CONTAINS 153 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01 REG-SALIDA8 .
+          COPY COPY_CONTROL_MIGRACION REPLACING
+               CTLMIG-RUT    BY CTLMIGS-RUT
+               CTLMIG-HUELLA BY CTLMIGS-HUELLA
+               CTLMIG-FECHA  BY CTLMIGS-FECHA .
+
+      *    Tabla de marcas/cadenas (ORG_CODE y prefijo por CODPROGR).
+       FD ENTRADA4
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 23 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA4 .
+          COPY COPY_MARCA .
+
        FD SALIDA2
           RECORDING MODE IS F
-          RECORD CONTAINS 72 CHARACTERS
+          RECORD CONTAINS 149 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
@@ -95,6 +161,66 @@
        01  REG-SALIDA3 .
            COPY COPY_RUTERO_NOPAREADO .
 
+       FD SALIDA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 137 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA4 .
+           COPY COPY_UNI_2600_DUPLICADO .
+
+       FD SALIDA5
+          RECORDING MODE IS F
+          RECORD CONTAINS 137 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA5 .
+           COPY COPY_UNI_2600_RECHAZO .
+
+      *    Punto de control para reinicio (COPY_CHECKPOINT).
+       FD CHECKPT
+          RECORDING MODE IS F
+          RECORD CONTAINS 30 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-CHECKPT .
+           COPY COPY_CHECKPOINT .
+
+      *    Rastro de RUT despachados, para conciliacion cruzada
+      *    (COPY_RUTERO_TRAZA).
+       FD SALIDA6
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA6 .
+           COPY COPY_RUTERO_TRAZA .
+
+      *    Rechazo de registros de entrada con RUT no numerico u otro
+      *    defecto de formato, con los bytes originales sin alterar.
+       FD SALIDA7
+          RECORDING MODE IS F
+          RECORD CONTAINS 137 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA7                           PIC X(137) .
+
+      *    Historial de totales de control de la corrida
+      *    (COPY_CONTROL_TOTALES), compartido por toda la cadena.
+       FD SALIDA9
+          RECORDING MODE IS F
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA9 .
+           COPY COPY_CONTROL_TOTALES .
+
        WORKING-STORAGE SECTION.
       *-----------------------.
 
@@ -102,18 +228,91 @@
            05 WS-STATUS                         PIC X(02) .
            05 WS-FIN-1                          PIC 9(01) VALUE ZEROS .
            05 WS-FIN-2                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-3                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-4                          PIC 9(01) VALUE ZEROS .
            05 WS-C-ENT-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-2                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-4                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-5                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-6                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-1                       PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-2                       PIC 9(12) VALUE ZEROS .
+           05 WS-CONT-PAREO                     PIC 9(03) VALUE ZEROS .
+           05 WS-SEQ-ANT-1                       PIC 9(08) VALUE ZEROS .
+           05 WS-SEQ-ANT-2                       PIC 9(08) VALUE ZEROS .
            05 WS-FECHA .
               10 WS-FAA                         PIC X(04) .
               10 WS-FMM                         PIC X(02) .
               10 WS-FDD                         PIC X(02) .
            05 WS-REGCONT                        PIC x(12) .
 
-
+      *    Encabezado identificador escrito al abrir cada salida.
+        01 WS-ENCABEZADO.
+           05 WS-ENCAB-PROGRAMA                 PIC X(11)
+                                                 VALUE "SFCPMIG0501" .
+           05 WS-ENCAB-NUMARCH                  PIC 9(02) VALUE 02 .
+
+      *    Reinicio por checkpoint (COPY_CHECKPOINT).
+        01 WS-CHECKPOINT.
+           05 WS-CHECKPT-STATUS                 PIC X(02) .
+           05 WS-CHECKPT-EXISTE                 PIC X(01) .
+              88 CHECKPT-EXISTE                 VALUE "S" .
+           05 WS-CHECKPT-RUT-REINICIO           PIC 9(08) .
+      *    El checkpoint se graba cada 1000 RUT procesados (no en
+      *    cada iteracion) para no abrir/cerrar el archivo por RUT.
+           05 WS-CHECKPT-CONTADOR                PIC 9(06) COMP
+                                                 VALUE ZEROS .
+
+      *    Historial de totales de control (COPY_CONTROL_TOTALES).
+        01 WS-CONTROL-TOTALES.
+           05 WS-CTOT-STATUS                    PIC X(02) .
+
+      *    Validacion de digito verificador (modulo 11) del RUT.
+        01 WS-VALIDA-DV.
+           05 WS-DV-RUT                         PIC 9(08) .
+           05 WS-DV-DIGITOS REDEFINES WS-DV-RUT.
+              10 WS-DV-DIGITO                   PIC 9(01)
+                                                 OCCURS 8 TIMES .
+           05 WS-DV-IDX                         PIC 9(02) COMP .
+           05 WS-DV-PESO                        PIC 9(01) COMP .
+           05 WS-DV-SUMA                        PIC 9(05) COMP .
+           05 WS-DV-RESTO                       PIC 9(02) COMP .
+           05 WS-DV-FINAL                       PIC 9(02) .
+           05 WS-DV-FINAL-R REDEFINES WS-DV-FINAL .
+              10 WS-DV-FINAL-DEC                PIC X(01) .
+              10 WS-DV-FINAL-UNI                PIC X(01) .
+           05 WS-DV-CALCULADO                   PIC X(01) .
+           05 WS-DV-OK                          PIC X(01) .
+              88 DV-VALIDO                      VALUE "S" .
+
+      *    Modo incremental: huella de los datos de un RUT frente a
+      *    la migracion anterior (COPY_CONTROL_MIGRACION).
+        01 WS-CONTROL-MIGRACION.
+           05 WS-HUELLA-ACTUAL                  PIC X(137) .
+           05 WS-TIPO-CARGA                     PIC X(20) .
+           05 WS-SIN-CAMBIO-SW                  PIC X(01) .
+              88 WS-SIN-CAMBIO                  VALUE "S" .
+           05 WS-CTLMIG-STATUS                  PIC X(02) .
+           05 WS-CTLMIG-ABIERTO-SW              PIC X(01) VALUE "N" .
+              88 WS-CTLMIG-ABIERTO              VALUE "S" .
+
+      *    Tabla de marcas/cadenas (ORG_CODE y prefijo por CODPROGR),
+      *    cargada una vez al inicio desde COPY_MARCA.
+        01 WS-TABLA-MARCA.
+           05 WS-MARCA-CANT                     PIC 9(04) COMP
+                                                 VALUE ZEROS .
+           05 WS-MARCA-IDX                      PIC 9(04) COMP .
+           05 WS-MARCA-ENCONTRADO                PIC X(01) .
+              88 MARCA-FUE-ENCONTRADA            VALUE "S" .
+           05 WS-MARCA-ITEM OCCURS 50 TIMES .
+              10 WS-MARCA-ITEM-CODPROGR         PIC X(09) .
+              10 WS-MARCA-ITEM-ORG_CODE         PIC X(10) .
+              10 WS-MARCA-ITEM-PREFIJO          PIC X(04) .
+           05 WS-MARCA-ORG-ACTUAL                PIC X(10) .
+           05 WS-MARCA-PREFIJO-ACTUAL            PIC X(04) .
 
         01 WS-SFCUENT .
            COPY SFCUENT .
@@ -133,6 +332,7 @@
                 STOP RUN .
 
         100000-INICIO .
+                OPEN OUTPUT SALIDA7 .
                 OPEN INPUT ENTRADA1 .
                 PERFORM LEE-01
                 IF WS-FIN-1 = 1
@@ -151,41 +351,312 @@
                    MOVE 1                      TO RETURN-CODE
                    STOP RUN
                 END-IF
+                PERFORM LEE-CHECKPOINT
+                IF CHECKPT-EXISTE
+                   DISPLAY "REINICIO DESDE CHECKPOINT RUT="
+                           WS-CHECKPT-RUT-REINICIO
+                   PERFORM LEE-01 UNTIL RUTORD-RUT >=
+                                         WS-CHECKPT-RUT-REINICIO
+                                      OR WS-FIN-1 = 1
+                END-IF
+                OPEN INPUT ENTRADA3 .
+                IF WS-CTLMIG-STATUS = "00"
+                   MOVE "S"                     TO WS-CTLMIG-ABIERTO-SW
+                   PERFORM LEE-03
+                ELSE
+                   MOVE 1                       TO WS-FIN-3
+                   MOVE 99999999                TO CTLMIGE-RUT
+                END-IF
+                OPEN OUTPUT SALIDA8 .
+                OPEN INPUT ENTRADA4 .
+                PERFORM LEE-04
+                PERFORM CARGA-MARCA UNTIL WS-FIN-4 = 1
+                CLOSE ENTRADA4 .
                 OPEN OUTPUT SALIDA1 .
                 OPEN OUTPUT SALIDA2 .
                 OPEN OUTPUT SALIDA3 .
+                OPEN OUTPUT SALIDA4 .
+                OPEN OUTPUT SALIDA5 .
+                OPEN OUTPUT SALIDA6 .
+                PERFORM ESCRIBE-ENCABEZADO .
+
+        ESCRIBE-ENCABEZADO .
+                MOVE SPACES                     TO REG-SALIDA1
+                MOVE FUNCTION CURRENT-DATE      TO WS-FECHA
+                STRING WS-ENCAB-PROGRAMA        DELIMITED BY SIZE
+                       WS-FDD                   DELIMITED BY SIZE
+                       WS-FMM                   DELIMITED BY SIZE
+                       WS-FAA                   DELIMITED BY SIZE
+                       WS-ENCAB-NUMARCH         DELIMITED BY SIZE
+                                                INTO REG-SALIDA1
+                END-STRING
+                WRITE REG-SALIDA1 END-WRITE
+                WRITE REG-SALIDA2 FROM REG-SALIDA1 END-WRITE .
 
         200000-PROCESO .
                 EVALUATE TRUE
                    WHEN RUTORD-RUT = RUNIFI-RUT
+                      MOVE ZEROS                TO WS-CONT-PAREO
                       PERFORM GRABA-REG01 UNTIL RUTORD-RUT <> RUNIFI-RUT
                                           OR WS-FIN-2 = 1
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN RUTORD-RUT < RUNIFI-RUT
                       PERFORM GRABA-REG02
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN OTHER
                       PERFORM LEE-02
-                END-EVALUATE .
+                END-EVALUATE
+                ADD 1                            TO WS-CHECKPT-CONTADOR
+                IF WS-CHECKPT-CONTADOR >= 1000
+                   PERFORM ESCRIBE-CHECKPOINT
+                   MOVE ZEROS                    TO WS-CHECKPT-CONTADOR
+                END-IF .
+
+        GRABA-TRAZA .
+                MOVE RUTORD-RUT                 TO TRAZA-RUT
+                WRITE REG-SALIDA6
+                END-WRITE .
+
+        LEE-CHECKPOINT .
+                MOVE "N"                        TO WS-CHECKPT-EXISTE
+                OPEN INPUT CHECKPT
+                IF WS-CHECKPT-STATUS = "00"
+                   READ CHECKPT
+                   IF WS-CHECKPT-STATUS = "00"
+                      AND CKPT-ULTIMO-RUT < 99999999
+                      MOVE "S"               TO WS-CHECKPT-EXISTE
+                      MOVE CKPT-ULTIMO-RUT   TO WS-CHECKPT-RUT-REINICIO
+                   END-IF
+                   CLOSE CHECKPT
+                END-IF .
+
+        LEE-03 .
+                READ ENTRADA3 AT END MOVE 1     TO WS-FIN-3 .
+                IF WS-FIN-3 = 1
+                   MOVE 99999999                TO CTLMIGE-RUT
+                END-IF .
+
+        LEE-04 .
+                READ ENTRADA4 AT END MOVE 1     TO WS-FIN-4 .
+
+        CARGA-MARCA .
+                ADD 1                           TO WS-MARCA-CANT
+                IF WS-MARCA-CANT > 50
+                   DISPLAY "TABLA DE MARCAS EXCEDE SU CAPACIDAD"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE MARCA-CODPROGR             TO
+                     WS-MARCA-ITEM-CODPROGR (WS-MARCA-CANT)
+                MOVE MARCA-ORG_CODE             TO
+                     WS-MARCA-ITEM-ORG_CODE (WS-MARCA-CANT)
+                MOVE MARCA-PREFIJO              TO
+                     WS-MARCA-ITEM-PREFIJO (WS-MARCA-CANT)
+                PERFORM LEE-04 .
+
+        BUSCA-MARCA .
+      *         Si RUTORD-CODPROGR no esta en la tabla (marca nueva
+      *         todavia no informada por Operaciones) se mantiene el
+      *         ORG_CODE/prefijo historico de RIPLEY/CL01 por defecto.
+                MOVE "N"                      TO WS-MARCA-ENCONTRADO
+                MOVE "RIPLEY"                  TO WS-MARCA-ORG-ACTUAL
+                MOVE "CL01"                    TO
+                     WS-MARCA-PREFIJO-ACTUAL
+                PERFORM COMPARA-MARCA
+                   VARYING WS-MARCA-IDX FROM 1 BY 1
+                   UNTIL WS-MARCA-IDX > WS-MARCA-CANT
+                      OR MARCA-FUE-ENCONTRADA .
+
+        COMPARA-MARCA .
+                IF WS-MARCA-ITEM-CODPROGR (WS-MARCA-IDX)
+                   = RUTORD-CODPROGR
+                   MOVE "S"                   TO WS-MARCA-ENCONTRADO
+                   MOVE WS-MARCA-ITEM-ORG_CODE (WS-MARCA-IDX)
+                                              TO WS-MARCA-ORG-ACTUAL
+                   MOVE WS-MARCA-ITEM-PREFIJO (WS-MARCA-IDX)
+                                              TO WS-MARCA-PREFIJO-ACTUAL
+                END-IF .
+
+        ESCRIBE-CHECKPOINT .
+                MOVE "SFCPMIG05"                TO CKPT-PROGRAM_NAME
+                MOVE RUTORD-RUT                 TO CKPT-ULTIMO-RUT
+                MOVE WS-C-ENT-1                 TO CKPT-REGISTROS-LEIDOS
+                OPEN OUTPUT CHECKPT
+                WRITE REG-CHECKPT
+                END-WRITE
+                CLOSE CHECKPT .
 
         LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR RUTORD-RUT IS NUMERIC .
+
+        LEE-01-FISICO .
                 READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
                 IF WS-FIN-1 = ZEROS
                    ADD 1                        TO WS-C-ENT-1
+                   IF RUTORD-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-1
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-1
+                   END-IF
+                END-IF
                 IF WS-FIN-1 = 1
                    MOVE 99999999                TO RUTORD-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-1 .
+                IF RUTORD-RUT < WS-SEQ-ANT-1
+                   DISPLAY "ARCHIVO RUTERO FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" RUTORD-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-1
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE RUTORD-RUT                  TO WS-SEQ-ANT-1 .
+
         LEE-02 .
-                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                PERFORM LEE-02-FISICO
+                PERFORM LEE-02-FISICO
+                   UNTIL WS-FIN-2 = 1 OR RUNIFI-RUT IS NUMERIC .
+
+        LEE-02-FISICO .
+                READ ENTRADA2 AT END MOVE 1      TO WS-FIN-2 .
                 IF WS-FIN-2 = ZEROS
                    ADD 1                        TO WS-C-ENT-2
+                   IF RUNIFI-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-2
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-2
+                   END-IF
                 END-IF
                 IF WS-FIN-2 = 1
                    MOVE 99999999                TO RUNIFI-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-2 .
+                IF RUNIFI-RUT < WS-SEQ-ANT-2
+                   DISPLAY "ARCHIVO T7542600 FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" RUNIFI-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-2
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE RUNIFI-RUT                  TO WS-SEQ-ANT-2 .
+
+        GRABA-RECHAZO-1 .
+                ADD 1                           TO WS-C-RECH-1
+                WRITE REG-SALIDA7 FROM REG-ENTRADA1
+                END-WRITE .
+
+        GRABA-RECHAZO-2 .
+                ADD 1                           TO WS-C-RECH-2
+                WRITE REG-SALIDA7 FROM REG-ENTRADA2
+                END-WRITE .
+
         GRABA-REG01 .
+                ADD 1                           TO WS-CONT-PAREO
+                IF WS-CONT-PAREO > 1
+                   PERFORM GRABA-REG04
+                ELSE
+                   PERFORM VALIDA-DV
+                   IF DV-VALIDO
+                      PERFORM GRABA-MEMBER-CONTACTO
+                   ELSE
+                      PERFORM GRABA-REG05
+                   END-IF
+                END-IF
+                PERFORM LEE-02 .
+
+        VALIDA-DV .
+      *         Calcula el digito verificador esperado para el RUT
+      *         (modulo 11) y lo compara contra RUNIFI-DIGVER.
+                MOVE RUNIFI-RUT                 TO WS-DV-RUT
+                MOVE ZEROS                      TO WS-DV-SUMA
+                MOVE 2                          TO WS-DV-PESO
+                MOVE 8                          TO WS-DV-IDX
+                PERFORM SUMA-DIGITO-DV UNTIL WS-DV-IDX = ZEROS
+                DIVIDE WS-DV-SUMA BY 11 GIVING WS-DV-IDX
+                                    REMAINDER WS-DV-RESTO
+                COMPUTE WS-DV-FINAL = 11 - WS-DV-RESTO
+                EVALUATE WS-DV-FINAL
+                   WHEN 11
+                      MOVE "0"                  TO WS-DV-CALCULADO
+                   WHEN 10
+                      MOVE "K"                  TO WS-DV-CALCULADO
+                   WHEN OTHER
+                      MOVE WS-DV-FINAL-UNI      TO WS-DV-CALCULADO
+                END-EVALUATE
+                IF WS-DV-CALCULADO = RUNIFI-DIGVER
+                   MOVE "S"                     TO WS-DV-OK
+                ELSE
+                   MOVE "N"                     TO WS-DV-OK
+                END-IF .
+
+        SUMA-DIGITO-DV .
+                COMPUTE WS-DV-SUMA = WS-DV-SUMA +
+                        (WS-DV-DIGITO (WS-DV-IDX) * WS-DV-PESO)
+                SUBTRACT 1                      FROM WS-DV-IDX
+                ADD 1                           TO WS-DV-PESO
+                IF WS-DV-PESO > 7
+                   MOVE 2                       TO WS-DV-PESO
+                END-IF .
+
+        GRABA-MEMBER-CONTACTO .
+                PERFORM CALCULA-HUELLA
+                PERFORM BUSCA-CONTROL-MIGRACION
+                IF WS-SIN-CAMBIO
+                   ADD 1                        TO WS-C-SAL-6
+                ELSE
+                   PERFORM GRABA-MEMBER-CONTACTO-REG
+                END-IF
+                PERFORM GRABA-CONTROL-MIGRACION .
+
+        CALCULA-HUELLA .
+      *         Huella de los datos que hoy describen a este RUT,
+      *         para detectar si cambiaron desde la ultima migracion.
+                MOVE SPACES                     TO WS-HUELLA-ACTUAL
+                STRING RUTORD-CODPROGR          DELIMITED BY SIZE
+                       RUNIFI-IDCLIENT-10       DELIMITED BY SIZE
+                       R2600-FECHACTI           DELIMITED BY SIZE
+                       RUNIFI-PEMNB_GLS_NOM_PEL DELIMITED BY SIZE
+                       RUNIFI-PEMNB_GLS_APL_PAT DELIMITED BY SIZE
+                       R2600-TELEFONO           DELIMITED BY SIZE
+                       R2600-EMAIL              DELIMITED BY SIZE
+                                                INTO WS-HUELLA-ACTUAL
+                END-STRING .
+
+        BUSCA-CONTROL-MIGRACION .
+                PERFORM LEE-03
+                   UNTIL CTLMIGE-RUT >= RUNIFI-RUT OR WS-FIN-3 = 1
+                MOVE "N"                        TO WS-SIN-CAMBIO-SW
+                IF WS-FIN-3 = ZEROS AND CTLMIGE-RUT = RUNIFI-RUT
+                   IF CTLMIGE-HUELLA = WS-HUELLA-ACTUAL
+                      MOVE "S"                  TO WS-SIN-CAMBIO-SW
+                   ELSE
+                      MOVE "ACTUALIZACION"      TO WS-TIPO-CARGA
+                   END-IF
+                ELSE
+                   MOVE "CARGA INICIAL"         TO WS-TIPO-CARGA
+                END-IF .
+
+        GRABA-CONTROL-MIGRACION .
+                MOVE RUNIFI-RUT                 TO CTLMIGS-RUT
+                MOVE WS-HUELLA-ACTUAL            TO CTLMIGS-HUELLA
+                MOVE WS-FECHA                    TO CTLMIGS-FECHA
+                WRITE REG-SALIDA8
+                END-WRITE .
+
+        GRABA-MEMBER-CONTACTO-REG .
+                PERFORM BUSCA-MARCA
                 ADD 1                           TO WS-C-SAL-1
                 MOVE ";"                        TO RMEM-SEP01
                                                 RMEM-SEP02
@@ -201,9 +672,10 @@
                                                 RMEM-SEP12
                                                 RMEM-SEP13
                                                 RMEM-SEP14
+                                                RMEM-SEP15
                 MOVE "RPGCL"                    TO RMEM-PROGRAM_NAME
                 MOVE SPACES                     TO RMEM-MEM_NUM
-                STRING "CL01"                   DELIMITED BY SIZE
+                STRING WS-MARCA-PREFIJO-ACTUAL  DELIMITED BY SIZE
                        RUNIFI-RUT                DELIMITED BY SIZE
                                                 INTO RMEM-MEM_NUM
                 END-STRING
@@ -216,7 +688,7 @@
                 MOVE "ORA_MEM_TYPE_INDIVIDUAL"  TO RMEM-MEM_TYPE_CODE
                 MOVE "ORA_MEM_STATUS_ACTIVE"    TO RMEM-STATUS_CODE
                 MOVE SPACES                     TO RMEM-PARTY_NUMBER
-                STRING "CL01"                   DELIMITED BY SIZE
+                STRING WS-MARCA-PREFIJO-ACTUAL  DELIMITED BY SIZE
                 RUNIFI-RUT  DELIMITED BY SIZE
                                                 INTO RMEM-PARTY_NUMBER
                 END-STRING
@@ -241,7 +713,8 @@
                                                 INTO RMEM-CHAR004
                 END-STRING
                 MOVE "RUT"                      TO RMEM-CHAR003
-                WRITE REG-SALIDA1 
+                MOVE WS-TIPO-CARGA              TO RMEM-TIPO_CARGA
+                WRITE REG-SALIDA1
                 END-WRITE .
                 ADD 1                           TO WS-C-SAL-2
                 MOVE ";"                        TO RCONT-SEP01
@@ -249,20 +722,46 @@
                                                 RCONT-SEP03
                                                 RCONT-SEP04
                                                 RCONT-SEP05
-                MOVE RUNIFI-PEMNB_GLS_NOM_PEL   
+                                                RCONT-SEP06
+                                                RCONT-SEP07
+                MOVE RUNIFI-PEMNB_GLS_NOM_PEL
                                           TO RCONT-PERSON_FIRST_NAME
                 MOVE RUNIFI-PEMNB_GLS_APL_PAT
                                           TO RCONT-PERSON_LAST_NAME
                 MOVE SPACES                     TO RCONT-PARTY_NUMBER
-                STRING "CL01"                   DELIMITED BY SIZE
+                STRING WS-MARCA-PREFIJO-ACTUAL  DELIMITED BY SIZE
                        RUNIFI-RUT               DELIMITED BY SIZE
                                                 INTO RCONT-PARTY_NUMBER
                 END-STRING
                 MOVE "ZCA_CONTACT"              TO RCONT-PARTY_TYPE
                 MOVE "CL"                       TO RCONT-COUNTRY
-                WRITE REG-SALIDA2 
+                MOVE SPACES                     TO RCONT-PHONE_NUMBER
+                IF R2600-TELEFONO NOT = SPACES
+                   MOVE R2600-TELEFONO          TO RCONT-PHONE_NUMBER
+                END-IF
+                MOVE SPACES                     TO RCONT-EMAIL_ADDRESS
+                IF R2600-EMAIL NOT = SPACES
+                   MOVE R2600-EMAIL             TO RCONT-EMAIL_ADDRESS
+                END-IF
+                WRITE REG-SALIDA2
+                END-WRITE .
+
+        GRABA-REG05 .
+      *         El digito verificador de RUNIFI-RUT no calza con
+      *         RUNIFI-DIGVER: se deja para revision en vez de
+      *         construir el MEMBER/CONTACTS con un RUT invalido.
+                ADD 1                           TO WS-C-SAL-5
+                WRITE REG-SALIDA5 FROM REG-ENTRADA2
+                END-WRITE .
+
+        GRABA-REG04 .
+      *         Segundo (o posterior) registro T7542600 para el mismo
+      *         RUT dentro del mismo run: se deja para revision en
+      *         lugar de generar otro MEMBER/CONTACTS con igual
+      *         PARTY_NUMBER.
+                ADD 1                           TO WS-C-SAL-4
+                WRITE REG-SALIDA4 FROM REG-ENTRADA2
                 END-WRITE .
-                PERFORM LEE-02 .
 
         GRABA-REG02 .
                 ADD 1                           TO WS-C-SAL-3
@@ -271,11 +770,17 @@
 
         GENERA-NOPAREADOS .
                 PERFORM GRABA-REG02
+                PERFORM GRABA-TRAZA
                 PERFORM LEE-02 .
 
         300000-FINAL .
                 CLOSE ENTRADA1
                 CLOSE ENTRADA2
+                IF WS-CTLMIG-ABIERTO
+                   CLOSE ENTRADA3
+                END-IF
+                MOVE 99999999                   TO RUTORD-RUT
+                PERFORM ESCRIBE-CHECKPOINT
 
                 IF WS-C-SAL-1 > 0
                    MOVE WS-C-SAL-1              TO WS-REGCONT
@@ -293,9 +798,59 @@
                 CLOSE SALIDA1 .
                 CLOSE SALIDA2 .
                 CLOSE SALIDA3 .
+                CLOSE SALIDA4 .
+                CLOSE SALIDA5 .
+                CLOSE SALIDA6 .
+                CLOSE SALIDA7 .
+                CLOSE SALIDA8 .
+                PERFORM ESCRIBE-CONTROL-TOTALES
                 display "Registros Leidos 1=" WS-C-ENT-1
                 display "Registros Leidos 2=" WS-C-ENT-2
                 display "Reg.Grabados MEMBER    =" WS-C-SAL-1 .
                 display "Reg.Grabados CONTACTS  =" WS-C-SAL-2 .
                 display "Reg.Grabados NoPareados=" WS-C-SAL-3 .
+                display "Reg.Grabados Duplicados=" WS-C-SAL-4 .
+                display "Reg.Grabados DV Invalido=" WS-C-SAL-5 .
+                display "Reg.Sin Cambios (Incremental)=" WS-C-SAL-6 .
+                display "Reg.Rechazados Entrada1=" WS-C-RECH-1 .
+                display "Reg.Rechazados Entrada2=" WS-C-RECH-2 .
+
+        ESCRIBE-CONTROL-TOTALES .
+                OPEN EXTEND SALIDA9
+                IF WS-CTOT-STATUS NOT = "00"
+                   OPEN OUTPUT SALIDA9
+                END-IF
+                MOVE "SFCPMIG0501"              TO CTOT-PROGRAM_NAME
+                MOVE WS-FECHA                    TO CTOT-FECHA
+                MOVE "REGISTROS LEIDOS 1"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "REGISTROS LEIDOS 2"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "MEMBER"                    TO CTOT-CONTADOR
+                MOVE WS-C-SAL-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "CONTACTS"                  TO CTOT-CONTADOR
+                MOVE WS-C-SAL-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "NOPAREADOS"                TO CTOT-CONTADOR
+                MOVE WS-C-SAL-3                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "DUPLICADOS"                TO CTOT-CONTADOR
+                MOVE WS-C-SAL-4                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "DV INVALIDO"               TO CTOT-CONTADOR
+                MOVE WS-C-SAL-5                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "SIN CAMBIOS"               TO CTOT-CONTADOR
+                MOVE WS-C-SAL-6                  TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "RECHAZADOS ENTRADA1"       TO CTOT-CONTADOR
+                MOVE WS-C-RECH-1                 TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                MOVE "RECHAZADOS ENTRADA2"       TO CTOT-CONTADOR
+                MOVE WS-C-RECH-2                 TO CTOT-VALOR
+                WRITE REG-SALIDA9 END-WRITE
+                CLOSE SALIDA9 .
 
