@@ -0,0 +1,269 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SFCPMIG1002 .
+        AUTHOR.     CONNECTIS-GS.
+      * Componente de conciliacion cruzada de la cadena SFCPMIG05 a
+      * SFCPMIG09: revisa la Unificacion T7542600, los Movimientos
+      * T7542350 y el Maestro de Fallecidos contra el Archivo Rutero
+      * y deja en SALIDA1 todo RUT que aparece en alguno de los tres
+      * pero que nunca aparece en el Rutero, ya que esa actividad hoy
+      * no llega a ninguna de las salidas de la migracion.
+      * Fecha : 30-11-2018
+      * COMPILAR-LINK : cobol.sh SFCPMIG1002
+      *---------------------------------------------------------------*
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+      *--------------------.
+
+       CONFIGURATION SECTION.
+      *---------------------.
+
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------.
+       FILE-CONTROL.
+
+                SELECT ENTRADA1 ASSIGN TO EXTERNAL FENTRADA1
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA2 ASSIGN TO EXTERNAL FENTRADA2
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA3 ASSIGN TO EXTERNAL FENTRADA3
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA4 ASSIGN TO EXTERNAL FENTRADA4
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA1 ASSIGN TO EXTERNAL FSALIDA1
+                       ORGANIZATION LINE SEQUENTIAL.
+
+      *---------------------------------------------------------------*
+      *                    D A T A   D I V I S I O N                  *
+      *                    =========================                  *
+      *---------------------------------------------------------------*
+
+       DATA DIVISION.
+      *-------------.
+
+       FILE SECTION.
+      *------------.
+
+      *    Archivo Rutero (clientes), ordenado por RUT ascendente.
+       FD ENTRADA1
+           RECORDING MODE IS F
+           BLOCK 0
+           RECORD CONTAINS   18 CHARACTERS
+           LABEL RECORD IS STANDARD.
+
+       01  REG-ENTRADA1 .
+           copy COPY_RUTERO_ORD .
+
+      *    Unificacion de Clientes T7542600, ordenado por RUT.
+       FD ENTRADA2
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 137 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA2 .
+          COPY COPY_UNI_2600 .
+
+      *    Movimientos T7542350, ordenado por RUT.
+       FD ENTRADA3
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 218 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA3 .
+          COPY COPY_T7542350 .
+
+      *    Maestro de Fallecidos, ordenado por RUT.
+       FD ENTRADA4
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 46 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA4 .
+          COPY COPY_MAE_FALLECIDOS .
+
+       FD SALIDA1
+          RECORDING MODE IS F
+          RECORD CONTAINS 11 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA1 .
+           COPY COPY_HUERFANO .
+
+       WORKING-STORAGE SECTION.
+      *-----------------------.
+
+        01 WS-RARAS.
+           05 WS-FIN-1                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-2                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-3                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-4                          PIC 9(01) VALUE ZEROS .
+           05 WS-C-ENT-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-ENT-4                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-MIN-RUT                        PIC 9(08) .
+
+        PROCEDURE DIVISION .
+
+        MAIN-SEC SECTION.
+        PP-MAIN.
+                PERFORM 100000-INICIO
+                PERFORM 200000-PROCESO
+                   UNTIL WS-FIN-1 = 1 AND WS-FIN-2 = 1
+                                      AND WS-FIN-3 = 1 AND WS-FIN-4 = 1
+                PERFORM 300000-FINAL.
+                MOVE ZEROS                 TO RETURN-CODE
+                STOP RUN .
+
+        100000-INICIO .
+                OPEN INPUT ENTRADA1 .
+                PERFORM LEE-01
+                IF WS-FIN-1 = 1
+                   DISPLAY "ARCHIVO RUTERO SIN INFORMACION"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                OPEN INPUT ENTRADA2 .
+                PERFORM LEE-02
+                OPEN INPUT ENTRADA3 .
+                PERFORM LEE-03
+                OPEN INPUT ENTRADA4 .
+                PERFORM LEE-04
+                OPEN OUTPUT SALIDA1 .
+
+        200000-PROCESO .
+                PERFORM CALCULA-MINIMO
+                IF RUTORD-RUT = WS-MIN-RUT
+                   IF RUNIFI-RUT = WS-MIN-RUT
+                      PERFORM LEE-02
+                   END-IF
+                   IF R2350-RUT = WS-MIN-RUT
+                      PERFORM LEE-03
+                   END-IF
+                   IF MAEFALL-RUT = WS-MIN-RUT
+                      PERFORM LEE-04
+                   END-IF
+                   PERFORM LEE-01
+                ELSE
+                   PERFORM GRABA-HUERFANO
+                END-IF .
+
+        CALCULA-MINIMO .
+      *         El Rutero no es necesariamente el mayor de los cuatro;
+      *         si alguno de los otros tres esta "atrasado" respecto
+      *         al Rutero, ese RUT nunca aparecera alla y es huerfano.
+                MOVE RUTORD-RUT                 TO WS-MIN-RUT
+                IF RUNIFI-RUT < WS-MIN-RUT
+                   MOVE RUNIFI-RUT              TO WS-MIN-RUT
+                END-IF
+                IF R2350-RUT < WS-MIN-RUT
+                   MOVE R2350-RUT               TO WS-MIN-RUT
+                END-IF
+                IF MAEFALL-RUT < WS-MIN-RUT
+                   MOVE MAEFALL-RUT             TO WS-MIN-RUT
+                END-IF .
+
+        LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR RUTORD-RUT IS NUMERIC .
+
+        LEE-01-FISICO .
+                READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
+                IF WS-FIN-1 = ZEROS
+                   ADD 1                        TO WS-C-ENT-1
+                END-IF
+                IF WS-FIN-1 = 1
+                   MOVE 99999999                TO RUTORD-RUT
+                END-IF .
+
+        LEE-02 .
+                PERFORM LEE-02-FISICO
+                PERFORM LEE-02-FISICO
+                   UNTIL WS-FIN-2 = 1 OR RUNIFI-RUT IS NUMERIC .
+
+        LEE-02-FISICO .
+                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                IF WS-FIN-2 = ZEROS
+                   ADD 1                        TO WS-C-ENT-2
+                END-IF
+                IF WS-FIN-2 = 1
+                   MOVE 99999999                TO RUNIFI-RUT
+                END-IF .
+
+        LEE-03 .
+                PERFORM LEE-03-FISICO
+                PERFORM LEE-03-FISICO
+                   UNTIL WS-FIN-3 = 1 OR R2350-RUT IS NUMERIC .
+
+        LEE-03-FISICO .
+                READ ENTRADA3 AT END MOVE 1     TO WS-FIN-3 .
+                IF WS-FIN-3 = ZEROS
+                   ADD 1                        TO WS-C-ENT-3
+                END-IF
+                IF WS-FIN-3 = 1
+                   MOVE 99999999                TO R2350-RUT
+                END-IF .
+
+        LEE-04 .
+                PERFORM LEE-04-FISICO
+                PERFORM LEE-04-FISICO
+                   UNTIL WS-FIN-4 = 1 OR MAEFALL-RUT IS NUMERIC .
+
+        LEE-04-FISICO .
+                READ ENTRADA4 AT END MOVE 1     TO WS-FIN-4 .
+                IF WS-FIN-4 = ZEROS
+                   ADD 1                        TO WS-C-ENT-4
+                END-IF
+                IF WS-FIN-4 = 1
+                   MOVE 99999999                TO MAEFALL-RUT
+                END-IF .
+
+        GRABA-HUERFANO .
+                ADD 1                           TO WS-C-SAL-1
+                MOVE WS-MIN-RUT                 TO HUER-RUT
+                MOVE "N"                        TO HUER-EN-UNIFICACION
+                MOVE "N"                        TO HUER-EN-T7542350
+                MOVE "N"                        TO HUER-EN-FALLECIDOS
+                IF RUNIFI-RUT = WS-MIN-RUT
+                   MOVE "S"                     TO HUER-EN-UNIFICACION
+                   PERFORM LEE-02
+                END-IF
+                IF R2350-RUT = WS-MIN-RUT
+                   MOVE "S"                     TO HUER-EN-T7542350
+                   PERFORM LEE-03
+                END-IF
+                IF MAEFALL-RUT = WS-MIN-RUT
+                   MOVE "S"                     TO HUER-EN-FALLECIDOS
+                   PERFORM LEE-04
+                END-IF
+                WRITE REG-SALIDA1
+                END-WRITE .
+
+        300000-FINAL .
+                CLOSE ENTRADA1 .
+                CLOSE ENTRADA2 .
+                CLOSE ENTRADA3 .
+                CLOSE ENTRADA4 .
+                CLOSE SALIDA1 .
+                display "Reg. Leidos RUTERO        = " WS-C-ENT-1.
+                display "Reg. Leidos T7542600      = " WS-C-ENT-2.
+                display "Reg. Leidos T7542350      = " WS-C-ENT-3.
+                display "Reg. Leidos FALLECIDOS    = " WS-C-ENT-4.
+                display "Reg. Grabados HUERFANOS   = " WS-C-SAL-1.
