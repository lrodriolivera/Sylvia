@@ -27,7 +27,10 @@
                        ORGANIZATION LINE SEQUENTIAL.
 
                 SELECT ENTRADA2 ASSIGN TO EXTERNAL FENTRADA2
-                       ORGANIZATION LINE SEQUENTIAL.
+                       ORGANIZATION INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS R2350-CLAVE
+                       FILE STATUS IS WS-STATUS.
 
                 SELECT SALIDA1 ASSIGN TO EXTERNAL FSALIDA1
                        ORGANIZATION LINE SEQUENTIAL.
@@ -35,6 +38,40 @@
                 SELECT SALIDA2 ASSIGN TO EXTERNAL FSALIDA2
                        ORGANIZATION LINE SEQUENTIAL.
 
+                SELECT SALIDA3 ASSIGN TO EXTERNAL FSALIDA3
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA4 ASSIGN TO EXTERNAL FRECHAZO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT CHECKPT ASSIGN TO EXTERNAL FCHECKPOINT
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPT-STATUS.
+
+                SELECT SALIDA5 ASSIGN TO EXTERNAL FSALIDA5
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA6 ASSIGN TO EXTERNAL FCONTROLTOTALES
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CTOT-STATUS.
+
+                SELECT ENTRADA3 ASSIGN TO EXTERNAL FCLAVESPOST0801
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CLAVEPOST-STATUS.
+
+                SELECT SALIDA7 ASSIGN TO EXTERNAL
+                       FCLAVESPOST0801NUEVO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA8 ASSIGN TO EXTERNAL FAUDITPENDIENTE
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA9 ASSIGN TO EXTERNAL FTRAZA0801
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA4 ASSIGN TO EXTERNAL FMARCA
+                       ORGANIZATION LINE SEQUENTIAL.
+
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *                    =========================                  *
@@ -50,7 +87,7 @@
        FD ENTRADA1
            RECORDING MODE IS F
            BLOCK 0
-           RECORD CONTAINS   176 CHARACTERS
+           RECORD CONTAINS   493 CHARACTERS
            LABEL RECORD IS STANDARD.
 
        01  REG-ENTRADA1 .
@@ -67,7 +104,7 @@
 
        FD SALIDA1
           RECORDING MODE IS F
-          RECORD CONTAINS 313 CHARACTERS
+          RECORD CONTAINS 153 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
@@ -82,6 +119,117 @@
 
        01  REG-SALIDA2                          PIC X(176) .
 
+       FD SALIDA3
+          RECORDING MODE IS F
+          RECORD CONTAINS 32 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA3 .
+           COPY COPY_INDICADOR_EXCEPCION .
+
+      *    Punto de control para reinicio (COPY_CHECKPOINT).
+       FD CHECKPT
+          RECORDING MODE IS F
+          RECORD CONTAINS 30 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-CHECKPT .
+           COPY COPY_CHECKPOINT .
+
+      *    Rechazo de registros de entrada con RUT no numerico u otro
+      *    defecto de formato, con los bytes originales sin alterar.
+       FD SALIDA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 218 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA4                           PIC X(218) .
+
+      *    Canje/Anulacion/Caducidad cuyo PUNOBTEN-SIGNO no viene en
+      *    "+" ni "-" (COPY_SIGNO_EXCEPCION).
+       FD SALIDA5
+          RECORDING MODE IS F
+          RECORD CONTAINS 33 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA5 .
+           COPY COPY_SIGNO_EXCEPCION .
+
+      *    Historial de totales de control de la corrida
+      *    (COPY_CONTROL_TOTALES), compartido por toda la cadena.
+       FD SALIDA6
+          RECORDING MODE IS F
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA6 .
+           COPY COPY_CONTROL_TOTALES .
+
+      *    Claves RUT+NUMMOVIM ya generadas en una corrida anterior,
+      *    para no duplicar un Redemption en un reproceso.
+       FD ENTRADA3
+          RECORDING MODE IS F
+          BLOCK 0
+          RECORD CONTAINS 18 CHARACTERS
+          LABEL RECORDS STANDARD.
+
+       01 REG-ENTRADA3 .
+          COPY COPY_CLAVES_POSTEADAS REPLACING
+               CLAVEPOST-CLAVE    BY CLAVEPOSTE-CLAVE
+               CLAVEPOST-RUT      BY CLAVEPOSTE-RUT
+               CLAVEPOST-NUMMOVIM BY CLAVEPOSTE-NUMMOVIM .
+
+       FD SALIDA7
+          RECORDING MODE IS F
+          RECORD CONTAINS 18 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01 REG-SALIDA7 .
+          COPY COPY_CLAVES_POSTEADAS REPLACING
+               CLAVEPOST-CLAVE    BY CLAVEPOSTS-CLAVE
+               CLAVEPOST-RUT      BY CLAVEPOSTS-RUT
+               CLAVEPOST-NUMMOVIM BY CLAVEPOSTS-NUMMOVIM .
+
+      *    Campos informados con valor PENDIENTE/sentinela, a la
+      *    espera de un enriquecimiento posterior (COPY_AUDITORIA_
+      *    PENDIENTE).
+       FD SALIDA8
+          RECORDING MODE IS F
+          RECORD CONTAINS 96 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA8 .
+           COPY COPY_AUDITORIA_PENDIENTE .
+
+      *    Rastro de RUT efectivamente despachados por este programa,
+      *    para conciliacion cruzada posterior (SFCPMIG1001).
+       FD SALIDA9
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA9 .
+           COPY COPY_RUTERO_TRAZA .
+
+      *    Tabla de marcas/cadenas del grupo (COPY_MARCA), mantenida
+      *    por Operaciones sin necesidad de recompilar.
+       FD ENTRADA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 23 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA4 .
+           COPY COPY_MARCA .
+
        WORKING-STORAGE SECTION.
       *-----------------------.
 
@@ -93,12 +241,69 @@
            05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-4                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-5                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-6                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-2                       PIC 9(12) VALUE ZEROS .
+           05 WS-SEQ-ANT-1                       PIC 9(08) VALUE ZEROS .
+           05 WS-SEQ-ANT-2                       PIC 9(08) VALUE ZEROS .
            05 WS-FECHA .
               10 WS-FAA                         PIC X(04) .
               10 WS-FMM                         PIC X(02) .
               10 WS-FDD                         PIC X(02) .
            05 WS-REGCONT                        PIC x(12) .
 
+      *    Encabezado identificador escrito al abrir cada salida.
+        01 WS-ENCABEZADO.
+           05 WS-ENCAB-PROGRAMA                 PIC X(11)
+                                                 VALUE "SFCPMIG0801" .
+           05 WS-ENCAB-NUMARCH                  PIC 9(02) VALUE 02 .
+
+      *    Reinicio por checkpoint (COPY_CHECKPOINT).
+        01 WS-CHECKPOINT.
+           05 WS-CHECKPT-STATUS                 PIC X(02) .
+           05 WS-CHECKPT-EXISTE                 PIC X(01) .
+              88 CHECKPT-EXISTE                 VALUE "S" .
+           05 WS-CHECKPT-RUT-REINICIO           PIC 9(08) .
+      *    El checkpoint se graba cada 1000 RUT procesados (no en
+      *    cada iteracion) para no abrir/cerrar el archivo por RUT.
+           05 WS-CHECKPT-CONTADOR                PIC 9(06) COMP
+                                                 VALUE ZEROS .
+
+      *    Tabla de marcas/cadenas del grupo (COPY_MARCA), cargada
+      *    una vez al inicio del programa.
+        01 WS-TABLA-MARCA.
+           05 WS-MARCA-CANT                     PIC 9(04) COMP
+                                                 VALUE ZEROS .
+           05 WS-MARCA-IDX                      PIC 9(04) COMP .
+           05 WS-MARCA-ENCONTRADO                PIC X(01) .
+              88 MARCA-FUE-ENCONTRADA            VALUE "S" .
+           05 WS-MARCA-ITEM OCCURS 50 TIMES .
+              10 WS-MARCA-ITEM-CODPROGR         PIC X(09) .
+              10 WS-MARCA-ITEM-ORG_CODE         PIC X(10) .
+              10 WS-MARCA-ITEM-PREFIJO          PIC X(04) .
+           05 WS-MARCA-ORG-ACTUAL                PIC X(10) .
+           05 WS-MARCA-PREFIJO-ACTUAL            PIC X(04) .
+           05 WS-FIN-4                           PIC 9(01) VALUE ZEROS .
+
+      *    Control de apertura del historial de totales (SALIDA6).
+        01 WS-CONTROL-TOTALES.
+           05 WS-CTOT-STATUS                    PIC X(02) .
+
+      *    Control de claves ya posteadas en una corrida anterior
+      *    (ENTRADA3/SALIDA7), para la guarda de idempotencia.
+        01 WS-CLAVES-POSTEADAS.
+           05 WS-FIN-3                          PIC 9(01) VALUE ZEROS .
+           05 WS-CLAVEPOST-STATUS               PIC X(02) .
+           05 WS-CLAVEPOST-ABIERTO-SW           PIC X(01) VALUE "N" .
+              88 WS-CLAVEPOST-ABIERTO           VALUE "S" .
+           05 WS-YA-POSTEADO-SW                 PIC X(01) .
+              88 WS-YA-POSTEADO                 VALUE "S" .
+           05 WS-CLAVE-ACTUAL.
+              10 WS-CLAVE-ACTUAL-RUT            PIC 9(08) .
+              10 WS-CLAVE-ACTUAL-NUMMOVIM       PIC 9(10) .
+
         01 WS-SFCUENT .
            COPY SFCUENT .
 
@@ -117,6 +322,7 @@
                 STOP RUN .
 
         100000-INICIO .
+                OPEN OUTPUT SALIDA4 .
                 OPEN INPUT ENTRADA1 .
                 PERFORM LEE-01
                 IF WS-FIN-1 = 1
@@ -135,40 +341,222 @@
                    MOVE 1                      TO RETURN-CODE
                    STOP RUN
                 END-IF
+                PERFORM LEE-CHECKPOINT
+                IF CHECKPT-EXISTE
+                   DISPLAY "REINICIO DESDE CHECKPOINT RUT="
+                           WS-CHECKPT-RUT-REINICIO
+                   PERFORM LEE-01 UNTIL RTRA-RUT >=
+                                         WS-CHECKPT-RUT-REINICIO
+                                      OR WS-FIN-1 = 1
+                END-IF
+                OPEN INPUT ENTRADA3 .
+                IF WS-CLAVEPOST-STATUS = "00"
+                   MOVE "S"                  TO WS-CLAVEPOST-ABIERTO-SW
+                   PERFORM LEE-03
+                ELSE
+                   MOVE 1                    TO WS-FIN-3
+                   MOVE 99999999             TO CLAVEPOSTE-RUT
+                   MOVE 9999999999           TO CLAVEPOSTE-NUMMOVIM
+                END-IF
+                OPEN INPUT ENTRADA4 .
+                PERFORM LEE-04
+                PERFORM CARGA-MARCA UNTIL WS-FIN-4 = 1
+                CLOSE ENTRADA4 .
+                OPEN OUTPUT SALIDA7 .
                 OPEN OUTPUT SALIDA1 .
                 OPEN OUTPUT SALIDA2 .
+                OPEN OUTPUT SALIDA3 .
+                OPEN OUTPUT SALIDA5 .
+                OPEN OUTPUT SALIDA8 .
+                OPEN OUTPUT SALIDA9 .
+                PERFORM ESCRIBE-ENCABEZADO .
+
+        ESCRIBE-ENCABEZADO .
+                MOVE SPACES                     TO REG-SALIDA1
+                MOVE FUNCTION CURRENT-DATE      TO WS-FECHA
+                STRING WS-ENCAB-PROGRAMA        DELIMITED BY SIZE
+                       WS-FDD                   DELIMITED BY SIZE
+                       WS-FMM                   DELIMITED BY SIZE
+                       WS-FAA                   DELIMITED BY SIZE
+                       WS-ENCAB-NUMARCH         DELIMITED BY SIZE
+                                                INTO REG-SALIDA1
+                END-STRING
+                WRITE REG-SALIDA1 END-WRITE .
 
         200000-PROCESO .
                 EVALUATE TRUE
                    WHEN RTRA-RUT = R2350-RUT
                       PERFORM GRABA-REG01 UNTIL RTRA-RUT <> R2350-RUT
                                           OR WS-FIN-2 = 1
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN RTRA-RUT < R2350-RUT
                       PERFORM GRABA-REG02
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN OTHER
                       PERFORM LEE-02
-                END-EVALUATE .
+                END-EVALUATE
+                ADD 1                            TO WS-CHECKPT-CONTADOR
+                IF WS-CHECKPT-CONTADOR >= 1000
+                   PERFORM ESCRIBE-CHECKPOINT
+                   MOVE ZEROS                    TO WS-CHECKPT-CONTADOR
+                END-IF .
+
+        GRABA-TRAZA .
+                MOVE RTRA-RUT                   TO TRAZA-RUT
+                WRITE REG-SALIDA9
+                END-WRITE .
+
+        LEE-CHECKPOINT .
+                MOVE "N"                        TO WS-CHECKPT-EXISTE
+                OPEN INPUT CHECKPT
+                IF WS-CHECKPT-STATUS = "00"
+                   READ CHECKPT
+                   IF WS-CHECKPT-STATUS = "00"
+                      AND CKPT-ULTIMO-RUT < 99999999
+                      MOVE "S"               TO WS-CHECKPT-EXISTE
+                      MOVE CKPT-ULTIMO-RUT   TO WS-CHECKPT-RUT-REINICIO
+                   END-IF
+                   CLOSE CHECKPT
+                END-IF .
+
+        ESCRIBE-CHECKPOINT .
+                MOVE "SFCPMIG08"                TO CKPT-PROGRAM_NAME
+                MOVE RTRA-RUT                    TO CKPT-ULTIMO-RUT
+                MOVE WS-C-ENT-1                 TO CKPT-REGISTROS-LEIDOS
+                OPEN OUTPUT CHECKPT
+                WRITE REG-CHECKPT
+                END-WRITE
+                CLOSE CHECKPT .
 
         LEE-01 .
                 READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
                 IF WS-FIN-1 = ZEROS
                    ADD 1                        TO WS-C-ENT-1
+                   IF RTRA-RUT IS NUMERIC
+                      PERFORM VALIDA-SECUENCIA-1
+                   END-IF
                 END-IF
-                IF WS-FIN-1 = 1 OR 
-                ( RTRA-SEP08 = " " AND RTRA-SEP08 = " " )
+                IF WS-FIN-1 = 1 OR NOT RTRA-ES-DETALLE
                    MOVE 99999999                TO RTRA-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-1 .
+                IF RTRA-RUT < WS-SEQ-ANT-1
+                   DISPLAY "ARCHIVO TRANSACTIONS FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" RTRA-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-1
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE RTRA-RUT                    TO WS-SEQ-ANT-1 .
+
         LEE-02 .
-                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                PERFORM LEE-02-FISICO
+                PERFORM LEE-02-FISICO
+                   UNTIL WS-FIN-2 = 1 OR R2350-RUT IS NUMERIC .
+
+        LEE-02-FISICO .
+                READ ENTRADA2 NEXT AT END MOVE 1 TO WS-FIN-2 .
                 IF WS-FIN-2 = ZEROS
                    ADD 1                        TO WS-C-ENT-2
+                   IF R2350-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-2
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-2
+                   END-IF
                 ELSE
                    MOVE 99999999                TO R2350-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-2 .
+                IF R2350-RUT < WS-SEQ-ANT-2
+                   DISPLAY "ARCHIVO T7542350 FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" R2350-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-2
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE R2350-RUT                   TO WS-SEQ-ANT-2 .
+
+        GRABA-RECHAZO-2 .
+                ADD 1                           TO WS-C-RECH-2
+                WRITE REG-SALIDA4 FROM REG-ENTRADA2
+                END-WRITE .
+
+        LEE-03 .
+                READ ENTRADA3 AT END MOVE 1     TO WS-FIN-3 .
+                IF WS-FIN-3 = 1
+                   MOVE 99999999                TO CLAVEPOSTE-RUT
+                   MOVE 9999999999              TO CLAVEPOSTE-NUMMOVIM
+                END-IF .
+
+        BUSCA-CLAVE-POSTEADA .
+      *         Se adelanta el historial de claves posteadas hasta
+      *         alcanzar la clave del movimiento actual, para saber
+      *         si ya se genero en una corrida anterior.
+                MOVE RTRA-RUT                    TO WS-CLAVE-ACTUAL-RUT
+                MOVE R2350-NUMMOVIM        TO WS-CLAVE-ACTUAL-NUMMOVIM
+                PERFORM LEE-03
+                   UNTIL CLAVEPOSTE-CLAVE >= WS-CLAVE-ACTUAL
+                      OR WS-FIN-3 = 1
+                MOVE "N"                        TO WS-YA-POSTEADO-SW
+                IF WS-FIN-3 = ZEROS
+                   AND CLAVEPOSTE-CLAVE = WS-CLAVE-ACTUAL
+                   MOVE "S"                     TO WS-YA-POSTEADO-SW
+                END-IF .
+
+        GRABA-CLAVE-POSTEADA .
+                MOVE RTRA-RUT                    TO CLAVEPOSTS-RUT
+                MOVE R2350-NUMMOVIM              TO CLAVEPOSTS-NUMMOVIM
+                WRITE REG-SALIDA7
+                END-WRITE .
+
+        LEE-04 .
+                READ ENTRADA4 AT END MOVE 1     TO WS-FIN-4 .
+
+        CARGA-MARCA .
+                ADD 1                           TO WS-MARCA-CANT
+                IF WS-MARCA-CANT > 50
+                   DISPLAY "TABLA DE MARCAS EXCEDE SU CAPACIDAD"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE MARCA-CODPROGR             TO
+                     WS-MARCA-ITEM-CODPROGR (WS-MARCA-CANT)
+                MOVE MARCA-ORG_CODE             TO
+                     WS-MARCA-ITEM-ORG_CODE (WS-MARCA-CANT)
+                MOVE MARCA-PREFIJO              TO
+                     WS-MARCA-ITEM-PREFIJO (WS-MARCA-CANT)
+                PERFORM LEE-04 .
+
+        BUSCA-MARCA .
+                MOVE "N"                      TO WS-MARCA-ENCONTRADO
+                MOVE "RIPLEY"                  TO WS-MARCA-ORG-ACTUAL
+                MOVE "CL01"                    TO
+                     WS-MARCA-PREFIJO-ACTUAL
+                PERFORM COMPARA-MARCA
+                   VARYING WS-MARCA-IDX FROM 1 BY 1
+                   UNTIL WS-MARCA-IDX > WS-MARCA-CANT
+                      OR MARCA-FUE-ENCONTRADA .
+
+        COMPARA-MARCA .
+                IF WS-MARCA-ITEM-CODPROGR (WS-MARCA-IDX)
+                   = RTRA-CODPROGR
+                   MOVE "S"                   TO WS-MARCA-ENCONTRADO
+                   MOVE WS-MARCA-ITEM-ORG_CODE (WS-MARCA-IDX)
+                                              TO WS-MARCA-ORG-ACTUAL
+                   MOVE WS-MARCA-ITEM-PREFIJO (WS-MARCA-IDX)
+                                              TO WS-MARCA-PREFIJO-ACTUAL
+                END-IF .
+
         GRABA-REG01 .
       *------------ANULACION = 2
       *------------CANJE     = 1
@@ -177,10 +565,53 @@
                 OR R2350-INDICADOR = 2
                 OR R2350-INDICADOR = 5
                    PERFORM GRABA-CANJE-ANULACION
+                ELSE
+                   PERFORM GRABA-INDICADOR-EXCEPCION
                 END-IF .
                 PERFORM LEE-02 .
 
+        GRABA-INDICADOR-EXCEPCION .
+      *         INDICADOR sin tratamiento definido en este programa:
+      *         el movimiento no genera Redemption.
+                ADD 1                           TO WS-C-SAL-3
+                MOVE R2350-RUT                  TO INDEXC-RUT
+                MOVE R2350-NUMMOVIM             TO INDEXC-NUMMOVIM
+                MOVE R2350-INDICADOR            TO INDEXC-INDICADOR
+                MOVE R2350-MTOTRX               TO INDEXC-MTOTRX
+                WRITE REG-SALIDA3
+                END-WRITE .
+
         GRABA-CANJE-ANULACION .
+                IF R2350-PUNOBTEN-SIGNO = "+"
+                OR R2350-PUNOBTEN-SIGNO = "-"
+                   PERFORM GRABA-CANJE-ANULACION-REG
+                ELSE
+                   PERFORM GRABA-SIGNO-EXCEPCION
+                END-IF
+                PERFORM LEE-02 .
+
+        GRABA-SIGNO-EXCEPCION .
+      *         PUNOBTEN-SIGNO distinto de "+" y de "-": no se puede
+      *         saber si el puntaje se debe abonar o rebajar.
+                ADD 1                           TO WS-C-SAL-4
+                MOVE R2350-RUT                  TO SIGNEXC-RUT
+                MOVE R2350-NUMMOVIM             TO SIGNEXC-NUMMOVIM
+                MOVE R2350-INDICADOR            TO SIGNEXC-INDICADOR
+                MOVE R2350-PUNOBTEN             TO SIGNEXC-PUNOBTEN
+                MOVE R2350-PUNOBTEN-SIGNO       TO SIGNEXC-SIGNO
+                WRITE REG-SALIDA5
+                END-WRITE .
+
+        GRABA-CANJE-ANULACION-REG .
+                PERFORM BUSCA-CLAVE-POSTEADA
+                IF WS-YA-POSTEADO
+                   ADD 1                        TO WS-C-SAL-5
+                ELSE
+                   PERFORM GRABA-CANJE-ANULACION-SALIDA1
+                END-IF
+                PERFORM GRABA-CLAVE-POSTEADA .
+
+        GRABA-CANJE-ANULACION-SALIDA1 .
                 ADD 1                           TO WS-C-SAL-1
                 MOVE ";"                        TO RREDE-SEP01
                                                 RREDE-SEP02
@@ -191,8 +622,9 @@
                                                 RREDE-SEP07
                                                 RREDE-SEP08
                                                 RREDE-SEP09
+                PERFORM BUSCA-MARCA
                 MOVE SPACES                     TO RREDE-MEM_NUM
-                STRING "CL01"                   DELIMITED BY SIZE
+                STRING WS-MARCA-PREFIJO-ACTUAL  DELIMITED BY SIZE
                        RTRA-RUT                 DELIMITED BY SIZE
                                                 INTO RREDE-MEM_NUM
                 END-STRING
@@ -219,10 +651,23 @@
                 MOVE "PointTypeAVal"            TO RREDE-INTERNAL_NAME
                 MOVE "Base"                     TO RREDE-NAME
                 MOVE "PENDIENTE"                TO RREDE-TYPE_CODE
+                MOVE "TYPE_CODE"                TO AUDPEND-CAMPO
+                MOVE "PENDIENTE"                TO AUDPEND-VALOR
+                PERFORM GRABA-AUDITORIA-PENDIENTE
 
-                WRITE REG-SALIDA1 
+                WRITE REG-SALIDA1
+                END-WRITE .
+
+        GRABA-AUDITORIA-PENDIENTE .
+      *         AUDPEND-CAMPO/AUDPEND-VALOR ya vienen cargados por el
+      *         parrafo que invoca este, con el campo/valor PENDIENTE
+      *         que se acaba de grabar en RREDE-TRX_ID/ITEM_NUM.
+                ADD 1                           TO WS-C-SAL-6
+                MOVE "SFCPMIG0801"              TO AUDPEND-PROGRAM_NAME
+                MOVE RREDE-TRX_ID               TO AUDPEND-TXN_NUM
+                MOVE RREDE-ITEM_NUM             TO AUDPEND-ITEM_NUM
+                WRITE REG-SALIDA8
                 END-WRITE .
-                PERFORM LEE-02 .
 
         GRABA-REG02 .
                 ADD 1                           TO WS-C-SAL-2
@@ -231,11 +676,14 @@
 
         GENERA-NOPAREADOS .
                 PERFORM GRABA-REG02
+                PERFORM GRABA-TRAZA
                 PERFORM LEE-01 .
 
         300000-FINAL .
                 CLOSE ENTRADA1
                 CLOSE ENTRADA2
+                MOVE 99999999                   TO RTRA-RUT
+                PERFORM ESCRIBE-CHECKPOINT
 
                 IF WS-C-SAL-1 > 0
                    MOVE WS-C-SAL-1              TO WS-REGCONT
@@ -251,8 +699,59 @@
                 END-IF 
                 CLOSE SALIDA1 .
                 CLOSE SALIDA2 .
+                CLOSE SALIDA3 .
+                CLOSE SALIDA4 .
+                CLOSE SALIDA5 .
+                IF WS-CLAVEPOST-ABIERTO
+                   CLOSE ENTRADA3
+                END-IF
+                CLOSE SALIDA7 .
+                CLOSE SALIDA8 .
+                CLOSE SALIDA9 .
+                PERFORM ESCRIBE-CONTROL-TOTALES
                 display "Registros Leidos 1=" WS-C-ENT-1
                 display "Registros Leidos 2=" WS-C-ENT-2
                 display "Registros Grabados 1=" WS-C-SAL-1 .
                 display "Registros Grabados 2=" WS-C-SAL-2 .
+                display "Reg.Grabados INDICADOR excepcion=" WS-C-SAL-3 .
+                display "Reg.Grabados SIGNO excepcion=" WS-C-SAL-4 .
+                display "Reg.Omitidos Ya Posteados=" WS-C-SAL-5 .
+                display "Reg.Campos Auditoria Pendiente=" WS-C-SAL-6 .
+                display "Reg.Rechazados Entrada2=" WS-C-RECH-2 .
+
+        ESCRIBE-CONTROL-TOTALES .
+                OPEN EXTEND SALIDA6
+                IF WS-CTOT-STATUS NOT = "00"
+                   OPEN OUTPUT SALIDA6
+                END-IF
+                MOVE "SFCPMIG0801"              TO CTOT-PROGRAM_NAME
+                MOVE WS-FECHA                    TO CTOT-FECHA
+                MOVE "REGISTROS LEIDOS 1"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS LEIDOS 2"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS GRABADOS 1"     TO CTOT-CONTADOR
+                MOVE WS-C-SAL-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS GRABADOS 2"     TO CTOT-CONTADOR
+                MOVE WS-C-SAL-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "INDICADOR EXCEPCION"      TO CTOT-CONTADOR
+                MOVE WS-C-SAL-3                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "SIGNO EXCEPCION"          TO CTOT-CONTADOR
+                MOVE WS-C-SAL-4                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "OMITIDOS YA POSTEADOS"    TO CTOT-CONTADOR
+                MOVE WS-C-SAL-5                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "AUDITORIA PENDIENTE"      TO CTOT-CONTADOR
+                MOVE WS-C-SAL-6                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "RECHAZADOS ENTRADA2"      TO CTOT-CONTADOR
+                MOVE WS-C-RECH-2                 TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                CLOSE SALIDA6 .
 
