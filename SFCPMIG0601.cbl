@@ -27,7 +27,10 @@
                        ORGANIZATION LINE SEQUENTIAL.
 
                 SELECT ENTRADA2 ASSIGN TO EXTERNAL FENTRADA2
-                       ORGANIZATION LINE SEQUENTIAL.
+                       ORGANIZATION INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS R2350-CLAVE
+                       FILE STATUS IS WS-STATUS.
 
                 SELECT SALIDA1 ASSIGN TO EXTERNAL FSALIDA1
                        ORGANIZATION LINE SEQUENTIAL.
@@ -35,6 +38,35 @@
                 SELECT SALIDA2 ASSIGN TO EXTERNAL FSALIDA2
                        ORGANIZATION LINE SEQUENTIAL.
 
+                SELECT SALIDA3 ASSIGN TO EXTERNAL FSALIDA3
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA3 ASSIGN TO EXTERNAL FCONCONCE_PG
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT ENTRADA4 ASSIGN TO EXTERNAL FMARCA
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT CHECKPT ASSIGN TO EXTERNAL FCHECKPOINT
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPT-STATUS.
+
+                SELECT SALIDA4 ASSIGN TO EXTERNAL FTRAZA0601
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA5 ASSIGN TO EXTERNAL FRECHAZO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA6 ASSIGN TO EXTERNAL FCONTROLTOTALES
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CTOT-STATUS.
+
+                SELECT SALIDA7 ASSIGN TO EXTERNAL FAUDITPENDIENTE
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA8 ASSIGN TO EXTERNAL FMONTOEXCEPCION0601
+                       ORGANIZATION LINE SEQUENTIAL.
+
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *                    =========================                  *
@@ -67,7 +99,7 @@
 
        FD SALIDA1
           RECORDING MODE IS F
-          RECORD CONTAINS 547 CHARACTERS
+          RECORD CONTAINS 493 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
@@ -76,13 +108,108 @@
 
        FD SALIDA2
           RECORDING MODE IS F
-          RECORD CONTAINS 16 CHARACTERS
+          RECORD CONTAINS 18 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
        01  REG-SALIDA2 .
            COPY COPY_RUTERO_NOPAREADO .
 
+       FD SALIDA3
+          RECORDING MODE IS F
+          RECORD CONTAINS 33 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA3 .
+           COPY COPY_TIPOPAG_EXCEPCION .
+
+      *    Tabla de codigos de concepto "PG" (COPY_CONCONCE_PG),
+      *    mantenida por Operaciones sin necesidad de recompilar.
+       FD ENTRADA3
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA3 .
+           COPY COPY_CONCONCE_PG .
+
+      *    Tabla de marcas/cadenas del grupo (COPY_MARCA), mantenida
+      *    por Operaciones sin necesidad de recompilar.
+       FD ENTRADA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 23 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA4 .
+           COPY COPY_MARCA .
+
+      *    Punto de control para reinicio (COPY_CHECKPOINT).
+       FD CHECKPT
+          RECORDING MODE IS F
+          RECORD CONTAINS 30 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-CHECKPT .
+           COPY COPY_CHECKPOINT .
+
+      *    Rastro de RUT despachados, para conciliacion cruzada.
+       FD SALIDA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA4 .
+           COPY COPY_RUTERO_TRAZA .
+
+      *    Rechazo de registros de entrada con RUT no numerico u otro
+      *    defecto de formato, con los bytes originales sin alterar.
+       FD SALIDA5
+          RECORDING MODE IS F
+          RECORD CONTAINS 218 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA5                           PIC X(218) .
+
+      *    Historial de totales de control de la corrida
+      *    (COPY_CONTROL_TOTALES), compartido por toda la cadena.
+       FD SALIDA6
+          RECORDING MODE IS F
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA6 .
+           COPY COPY_CONTROL_TOTALES .
+
+      *    Campos informados con valor PENDIENTE/sentinela, a la
+      *    espera de un enriquecimiento posterior (COPY_AUDITORIA_
+      *    PENDIENTE).
+       FD SALIDA7
+          RECORDING MODE IS F
+          RECORD CONTAINS 96 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA7 .
+           COPY COPY_AUDITORIA_PENDIENTE .
+
+      *    Bonificaciones T7542350 cuyo MTOTRX es cero o negativo
+      *    (COPY_MONTO_EXCEPCION).
+       FD SALIDA8
+          RECORDING MODE IS F
+          RECORD CONTAINS 32 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA8 .
+           COPY COPY_MONTO_EXCEPCION .
+
        WORKING-STORAGE SECTION.
       *-----------------------.
 
@@ -94,18 +221,66 @@
            05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-4                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-5                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-1                       PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-2                       PIC 9(12) VALUE ZEROS .
+           05 WS-SEQ-ANT-1                       PIC 9(08) VALUE ZEROS .
+           05 WS-SEQ-ANT-2                       PIC 9(08) VALUE ZEROS .
            05 WS-FECHA .
               10 WS-FAA                         PIC X(04) .
               10 WS-FMM                         PIC X(02) .
               10 WS-FDD                         PIC X(02) .
            05 WS-REGCONT                        PIC x(12) .
 
-           05 WS-CONCONCE                       pic x(08) .
-              88 88-PG VALUE
-              "00000009", "00000010", "00000018", "00000100", "00000101",
-              "00000127", "00000128", "00000129", "00000130", "00000501",
-              "00000502", "00000503", "00000504", "00000505", "00000506",
-              "00000507" .
+      *    Encabezado identificador escrito al abrir cada salida.
+        01 WS-ENCABEZADO.
+           05 WS-ENCAB-PROGRAMA                 PIC X(11)
+                                                 VALUE "SFCPMIG0601" .
+           05 WS-ENCAB-NUMARCH                  PIC 9(02) VALUE 03 .
+
+           05 WS-FIN-3                          PIC 9(01) VALUE ZEROS .
+           05 WS-FIN-4                          PIC 9(01) VALUE ZEROS .
+
+        01 WS-TABLA-CONCONCE-PG.
+           05 WS-CONCONCE-CANT                  PIC 9(04) COMP
+                                                 VALUE ZEROS .
+           05 WS-CONCONCE-IDX                   PIC 9(04) COMP .
+           05 WS-CONCONCE-ENCONTRADO            PIC X(01) .
+              88 CONCONCE-ES-PG                 VALUE "S" .
+           05 WS-CONCONCE-ITEM OCCURS 500 TIMES
+                                                 PIC X(08) .
+
+      *    Tabla de marcas/cadenas del grupo (COPY_MARCA), cargada
+      *    en memoria al iniciar para no buscar en disco por RUT.
+        01 WS-TABLA-MARCA.
+           05 WS-MARCA-CANT                     PIC 9(04) COMP
+                                                 VALUE ZEROS .
+           05 WS-MARCA-IDX                      PIC 9(04) COMP .
+           05 WS-MARCA-ENCONTRADO                PIC X(01) .
+              88 MARCA-FUE-ENCONTRADA            VALUE "S" .
+           05 WS-MARCA-ITEM OCCURS 50 TIMES .
+              10 WS-MARCA-ITEM-CODPROGR         PIC X(09) .
+              10 WS-MARCA-ITEM-ORG_CODE         PIC X(10) .
+              10 WS-MARCA-ITEM-PREFIJO          PIC X(04) .
+           05 WS-MARCA-ORG-ACTUAL                PIC X(10) .
+           05 WS-MARCA-PREFIJO-ACTUAL            PIC X(04) .
+
+      *    Reinicio por checkpoint (COPY_CHECKPOINT).
+        01 WS-CHECKPOINT.
+           05 WS-CHECKPT-STATUS                 PIC X(02) .
+           05 WS-CHECKPT-EXISTE                 PIC X(01) .
+              88 CHECKPT-EXISTE                 VALUE "S" .
+           05 WS-CHECKPT-RUT-REINICIO           PIC 9(08) .
+      *    El checkpoint se graba cada 1000 RUT procesados (no en
+      *    cada iteracion) para no abrir/cerrar el archivo por RUT.
+           05 WS-CHECKPT-CONTADOR                PIC 9(06) COMP
+                                                 VALUE ZEROS .
+
+      *    Control de apertura del historial de totales (SALIDA6).
+        01 WS-CONTROL-TOTALES.
+           05 WS-CTOT-STATUS                    PIC X(02) .
 
         05 WS-NUMERO                            PIC X(15) .
         05 WS-NUMERO-R REDEFINES WS-NUMERO.
@@ -137,6 +312,7 @@
                 STOP RUN .
 
         100000-INICIO .
+                OPEN OUTPUT SALIDA5 .
                 OPEN INPUT ENTRADA1 .
                 PERFORM LEE-01
                 IF WS-FIN-1 = 1
@@ -155,41 +331,252 @@
                    MOVE 1                      TO RETURN-CODE
                    STOP RUN
                 END-IF
+                OPEN INPUT ENTRADA3 .
+                PERFORM LEE-03
+                PERFORM CARGA-CONCONCE UNTIL WS-FIN-3 = 1
+                CLOSE ENTRADA3 .
+                OPEN INPUT ENTRADA4 .
+                PERFORM LEE-04
+                PERFORM CARGA-MARCA UNTIL WS-FIN-4 = 1
+                CLOSE ENTRADA4 .
+                PERFORM LEE-CHECKPOINT
+                IF CHECKPT-EXISTE
+                   DISPLAY "REINICIO DESDE CHECKPOINT RUT="
+                           WS-CHECKPT-RUT-REINICIO
+                   PERFORM LEE-01 UNTIL RUTORD-RUT >=
+                                         WS-CHECKPT-RUT-REINICIO
+                                      OR WS-FIN-1 = 1
+                END-IF
                 OPEN OUTPUT SALIDA1 .
                 OPEN OUTPUT SALIDA2 .
+                OPEN OUTPUT SALIDA3 .
+                OPEN OUTPUT SALIDA4 .
+                OPEN OUTPUT SALIDA7 .
+                OPEN OUTPUT SALIDA8 .
+                PERFORM ESCRIBE-ENCABEZADO .
+
+        ESCRIBE-ENCABEZADO .
+                MOVE SPACES                     TO REG-SALIDA1
+                MOVE "H"                        TO RTRA-TIPO-REG
+                MOVE FUNCTION CURRENT-DATE      TO WS-FECHA
+                STRING WS-ENCAB-PROGRAMA        DELIMITED BY SIZE
+                       WS-FDD                   DELIMITED BY SIZE
+                       WS-FMM                   DELIMITED BY SIZE
+                       WS-FAA                   DELIMITED BY SIZE
+                       WS-ENCAB-NUMARCH         DELIMITED BY SIZE
+                                                INTO REG-SALIDA1
+                END-STRING
+                WRITE REG-SALIDA1 END-WRITE .
 
         200000-PROCESO .
                 EVALUATE TRUE
                    WHEN RUTORD-RUT = R2350-RUT
                       PERFORM GRABA-REG01 UNTIL RUTORD-RUT <> R2350-RUT
                                           OR WS-FIN-2 = 1
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN RUTORD-RUT < R2350-RUT
                       PERFORM GRABA-REG02
+                      PERFORM GRABA-TRAZA
                       PERFORM LEE-01
                    WHEN OTHER
                       PERFORM LEE-02
-                END-EVALUATE .
+                END-EVALUATE
+                ADD 1                            TO WS-CHECKPT-CONTADOR
+                IF WS-CHECKPT-CONTADOR >= 1000
+                   PERFORM ESCRIBE-CHECKPOINT
+                   MOVE ZEROS                    TO WS-CHECKPT-CONTADOR
+                END-IF .
+
+        GRABA-TRAZA .
+                MOVE RUTORD-RUT                 TO TRAZA-RUT
+                WRITE REG-SALIDA4
+                END-WRITE .
+
+        LEE-CHECKPOINT .
+                MOVE "N"                        TO WS-CHECKPT-EXISTE
+                OPEN INPUT CHECKPT
+                IF WS-CHECKPT-STATUS = "00"
+                   READ CHECKPT
+                   IF WS-CHECKPT-STATUS = "00"
+                      AND CKPT-ULTIMO-RUT < 99999999
+                      MOVE "S"               TO WS-CHECKPT-EXISTE
+                      MOVE CKPT-ULTIMO-RUT   TO WS-CHECKPT-RUT-REINICIO
+                   END-IF
+                   CLOSE CHECKPT
+                END-IF .
+
+        ESCRIBE-CHECKPOINT .
+                MOVE "SFCPMIG06"                TO CKPT-PROGRAM_NAME
+                MOVE RUTORD-RUT                 TO CKPT-ULTIMO-RUT
+                MOVE WS-C-ENT-1                 TO CKPT-REGISTROS-LEIDOS
+                OPEN OUTPUT CHECKPT
+                WRITE REG-CHECKPT
+                END-WRITE
+                CLOSE CHECKPT .
 
         LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR RUTORD-RUT IS NUMERIC .
+
+        LEE-01-FISICO .
                 READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
                 IF WS-FIN-1 = ZEROS
                    ADD 1                        TO WS-C-ENT-1
-                END-IF .
-                IF WS-FIN-1 = 1 OR
-                ( RTRA-SEP08 = " " AND RTRA-SEP08 = " " )
-                   MOVE 99999999                TO RTRA-RUT
+                   IF RUTORD-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-1
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-1
+                   END-IF
+                ELSE
+                   MOVE 99999999                TO RUTORD-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-1 .
+                IF RUTORD-RUT < WS-SEQ-ANT-1
+                   DISPLAY "ARCHIVO RUTERO FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" RUTORD-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-1
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE RUTORD-RUT                  TO WS-SEQ-ANT-1 .
+
         LEE-02 .
-                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                PERFORM LEE-02-FISICO
+                PERFORM LEE-02-FISICO
+                   UNTIL WS-FIN-2 = 1 OR R2350-RUT IS NUMERIC .
+
+        LEE-02-FISICO .
+                READ ENTRADA2 NEXT AT END MOVE 1 TO WS-FIN-2 .
                 IF WS-FIN-2 = ZEROS
                    ADD 1                        TO WS-C-ENT-2
+                   IF R2350-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-2
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-2
+                   END-IF
                 ELSE
                    MOVE 99999999                TO R2350-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-2 .
+                IF R2350-RUT < WS-SEQ-ANT-2
+                   DISPLAY "ARCHIVO T7542350 FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" R2350-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-2
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE R2350-RUT                   TO WS-SEQ-ANT-2 .
+
+        GRABA-RECHAZO-1 .
+                ADD 1                           TO WS-C-RECH-1
+                WRITE REG-SALIDA5 FROM REG-ENTRADA1
+                END-WRITE .
+
+        GRABA-RECHAZO-2 .
+                ADD 1                           TO WS-C-RECH-2
+                WRITE REG-SALIDA5 FROM REG-ENTRADA2
+                END-WRITE .
+
+        LEE-03 .
+                READ ENTRADA3 AT END MOVE 1     TO WS-FIN-3 .
+
+        CARGA-CONCONCE .
+                ADD 1                           TO WS-CONCONCE-CANT
+                IF WS-CONCONCE-CANT > 500
+                   DISPLAY "TABLA DE CONCEPTOS EXCEDE SU CAPACIDAD"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE CONCPG-CONCONCE            TO
+                     WS-CONCONCE-ITEM (WS-CONCONCE-CANT)
+                PERFORM LEE-03 .
+
+        BUSCA-CONCONCE .
+                MOVE "N"                      TO WS-CONCONCE-ENCONTRADO
+                PERFORM COMPARA-CONCONCE
+                   VARYING WS-CONCONCE-IDX FROM 1 BY 1
+                   UNTIL WS-CONCONCE-IDX > WS-CONCONCE-CANT
+                      OR CONCONCE-ES-PG .
+
+        COMPARA-CONCONCE .
+                IF WS-CONCONCE-ITEM (WS-CONCONCE-IDX) = R2350-CONCONCE
+                   MOVE "S"                   TO WS-CONCONCE-ENCONTRADO
+                END-IF .
+
+        LEE-04 .
+                READ ENTRADA4 AT END MOVE 1     TO WS-FIN-4 .
+
+        CARGA-MARCA .
+                ADD 1                           TO WS-MARCA-CANT
+                IF WS-MARCA-CANT > 50
+                   DISPLAY "TABLA DE MARCAS EXCEDE SU CAPACIDAD"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE MARCA-CODPROGR             TO
+                     WS-MARCA-ITEM-CODPROGR (WS-MARCA-CANT)
+                MOVE MARCA-ORG_CODE             TO
+                     WS-MARCA-ITEM-ORG_CODE (WS-MARCA-CANT)
+                MOVE MARCA-PREFIJO              TO
+                     WS-MARCA-ITEM-PREFIJO (WS-MARCA-CANT)
+                PERFORM LEE-04 .
+
+        BUSCA-MARCA .
+      *         Si RUTORD-CODPROGR no esta en la tabla (marca nueva
+      *         todavia no informada por Operaciones) se mantiene el
+      *         ORG_CODE/prefijo historico de RIPLEY/CL01 por defecto.
+                MOVE "N"                      TO WS-MARCA-ENCONTRADO
+                MOVE "RIPLEY"                  TO WS-MARCA-ORG-ACTUAL
+                MOVE "CL01"                    TO
+                     WS-MARCA-PREFIJO-ACTUAL
+                PERFORM COMPARA-MARCA
+                   VARYING WS-MARCA-IDX FROM 1 BY 1
+                   UNTIL WS-MARCA-IDX > WS-MARCA-CANT
+                      OR MARCA-FUE-ENCONTRADA .
+
+        COMPARA-MARCA .
+                IF WS-MARCA-ITEM-CODPROGR (WS-MARCA-IDX)
+                   = RUTORD-CODPROGR
+                   MOVE "S"                   TO WS-MARCA-ENCONTRADO
+                   MOVE WS-MARCA-ITEM-ORG_CODE (WS-MARCA-IDX)
+                                              TO WS-MARCA-ORG-ACTUAL
+                   MOVE WS-MARCA-ITEM-PREFIJO (WS-MARCA-IDX)
+                                              TO WS-MARCA-PREFIJO-ACTUAL
+                END-IF .
+
         GRABA-REG01 .
+                IF R2350-INDICADOR = 4
+                AND R2350-MTOTRX NOT > ZEROS
+                   PERFORM GRABA-MONTO-EXCEPCION
+                ELSE
+                   PERFORM GRABA-REG01-REG
+                END-IF
+                PERFORM LEE-02 .
+
+        GRABA-MONTO-EXCEPCION .
+      *         MTOTRX cero o negativo en una bonificacion: un abono
+      *         de puntos siempre debe ser un monto positivo.
+                ADD 1                           TO WS-C-SAL-5
+                MOVE R2350-RUT                  TO MTOEXC-RUT
+                MOVE R2350-NUMMOVIM             TO MTOEXC-NUMMOVIM
+                MOVE R2350-INDICADOR            TO MTOEXC-INDICADOR
+                MOVE R2350-MTOTRX               TO MTOEXC-VALOR
+                WRITE REG-SALIDA8
+                END-WRITE .
+
+        GRABA-REG01-REG .
                 ADD 1                           TO WS-C-SAL-1
                 MOVE ";"                        TO RTRA-SEP01
                                                 RTRA-SEP02
@@ -225,7 +612,8 @@
                                                 RTRA-SEP32
                                                 RTRA-SEP33
                                                 RTRA-SEP34
-                MOVE R2350-CONCONCE             TO WS-CONCONCE
+                MOVE "D"                        TO RTRA-TIPO-REG
+                MOVE R2350-RUT                  TO RTRA-RUT
                 MOVE "RPGCL"                    TO RTRA-PROGRAM_NAME
                 MOVE SPACES                     TO RTRA-TXN_NUM
                 STRING "TRX"                    DELIMITED BY SIZE
@@ -233,8 +621,9 @@
                        R2350-NUMMOVIM           DELIMITED BY SIZE
                                                 INTO RTRA-TXN_NUM
                 END-STRING
+                PERFORM BUSCA-MARCA
                 MOVE SPACES                     TO RTRA-MEM_NUM
-                STRING "CL01"                   DELIMITED BY SIZE
+                STRING WS-MARCA-PREFIJO-ACTUAL  DELIMITED BY SIZE
                        R2350-RUT DELIMITED BY SIZE
                                                 INTO RTRA-MEM_NUM
                 END-STRING
@@ -256,17 +645,28 @@
                    MOVE ZEROS                   TO RTRA-AMT_VAL
                 END-IF
                 MOVE R2350-FECTRX               TO RTRA-TXN_DT
-                IF 88-PG
+                PERFORM BUSCA-CONCONCE
+                IF CONCONCE-ES-PG
                    MOVE "PG"                    TO RTRA-INTERNAL_NAME
                 ELSE
                    MOVE "PGC"                   TO RTRA-INTERNAL_NAME
                 END-IF .
-                MOVE "RIPLEY"                   TO RTRA-ORG_CODE
+                MOVE WS-MARCA-ORG-ACTUAL         TO RTRA-ORG_CODE
                 MOVE "PENDIENTE"                TO RTRA-ITEM_NUMBER
                                                 RTRA-ATT_CHAR010
                                                 RTRA-CHANNEL_CODE
+                MOVE "ITEM_NUMBER"              TO AUDPEND-CAMPO
+                MOVE "PENDIENTE"                TO AUDPEND-VALOR
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_CHAR010"              TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "CHANNEL_CODE"             TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
                 MOVE "CLP"                      TO RTRA-CURCY_CODE
                 MOVE "PENDIENTE"                TO RTRA-ATT_CHAR015
+                MOVE "ATT_CHAR015"              TO AUDPEND-CAMPO
+                MOVE "PENDIENTE"                TO AUDPEND-VALOR
+                PERFORM GRABA-AUDITORIA-PENDIENTE
                 MOVE "CODCOM DESDE T7542340"    TO RTRA-ATT_CHAR019
                 MOVE "CODSUC"                   TO RTRA-ATT_CHAR011
                 MOVE R2350-NRODOCTO             TO RTRA-ATT_CHAR007
@@ -277,6 +677,8 @@
                       MOVE R2350-MTOTRX         TO RTRA-ATT_NUMBER011
                    WHEN R2350-TIPOPAG = 13
                       MOVE R2350-MTOTRX         TO RTRA-ATT_NUMBER020
+                   WHEN OTHER
+                      PERFORM GRABA-TIPOPAG-EXCEPCION
                 END-EVALUATE
                 MOVE 999999999999               TO RTRA-ATT_NUMBER019
                                                 RTRA-ATT_NUMBER018
@@ -287,6 +689,25 @@
                                                 RTRA-ATT_NUMBER013
                                                 RTRA-ATT_NUMBER021
                                                 RTRA-ATT_NUMBER015
+                MOVE "999999999999"             TO AUDPEND-VALOR
+                MOVE "ATT_NUMBER019"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER018"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER017"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER016"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER012"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER014"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER013"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER021"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
+                MOVE "ATT_NUMBER015"            TO AUDPEND-CAMPO
+                PERFORM GRABA-AUDITORIA-PENDIENTE
                 MOVE SPACES                     TO RTRA-ATT_CHAR014
                 STRING "TRX"                    DELIMITED BY SIZE
                        R2350-RUT                DELIMITED BY SIZE
@@ -295,9 +716,30 @@
                 END-STRING
                 MOVE "01-MIGRACION"             TO RTRA-COMMENTS
                 MOVE RUTORD-CODPROGR            TO RTRA-CODPROGR
-                WRITE REG-SALIDA1 
+                WRITE REG-SALIDA1
+                END-WRITE .
+
+        GRABA-TIPOPAG-EXCEPCION .
+      *         TIPOPAG sin mapeo a un ATT_NUMBERnnn de TRANSACTIONS:
+      *         el monto no quedaria registrado en ningun atributo.
+                ADD 1                           TO WS-C-SAL-3
+                MOVE R2350-RUT                  TO TPEXC-RUT
+                MOVE R2350-NUMMOVIM              TO TPEXC-NUMMOVIM
+                MOVE R2350-TIPOPAG              TO TPEXC-TIPOPAG
+                MOVE R2350-MTOTRX               TO TPEXC-MTOTRX
+                WRITE REG-SALIDA3
+                END-WRITE .
+
+        GRABA-AUDITORIA-PENDIENTE .
+      *         AUDPEND-CAMPO/AUDPEND-VALOR ya vienen cargados por el
+      *         parrafo que invoca este, con el campo/valor PENDIENTE
+      *         que se acaba de grabar en RTRA-TXN_NUM/ITEM_NUMBER.
+                ADD 1                           TO WS-C-SAL-4
+                MOVE "SFCPMIG0601"              TO AUDPEND-PROGRAM_NAME
+                MOVE RTRA-TXN_NUM               TO AUDPEND-TXN_NUM
+                MOVE SPACES                     TO AUDPEND-ITEM_NUM
+                WRITE REG-SALIDA7
                 END-WRITE .
-                PERFORM LEE-02 .
 
         GRABA-REG02 .
                 ADD 1                           TO WS-C-SAL-2
@@ -306,15 +748,19 @@
 
         GENERA-NOPAREADOS .
                 PERFORM GRABA-REG02
+                PERFORM GRABA-TRAZA
                 PERFORM LEE-02 .
 
         300000-FINAL .
                 CLOSE ENTRADA1
                 CLOSE ENTRADA2
+                MOVE 99999999                   TO RUTORD-RUT
+                PERFORM ESCRIBE-CHECKPOINT
 
                 IF WS-C-SAL-1 > 0
                    MOVE WS-C-SAL-1              TO WS-REGCONT
                    MOVE SPACES                  TO REG-SALIDA1
+                   MOVE "T"                     TO RTRA-TIPO-REG
                    MOVE FUNCTION CURRENT-DATE   TO WS-FECHA
                    STRING WS-FDD                DELIMITED BY SIZE
                           WS-FMM                DELIMITED BY SIZE
@@ -326,8 +772,55 @@
                 END-IF 
                 CLOSE SALIDA1 .
                 CLOSE SALIDA2 .
+                CLOSE SALIDA3 .
+                CLOSE SALIDA4 .
+                CLOSE SALIDA7 .
+                CLOSE SALIDA8 .
+                CLOSE SALIDA5 .
+                PERFORM ESCRIBE-CONTROL-TOTALES
                 display "Registros Leidos 1=" WS-C-ENT-1
                 display "Registros Leidos 2=" WS-C-ENT-2
                 display "Registros Grabados 1=" WS-C-SAL-1 .
                 display "Registros Grabados 2=" WS-C-SAL-2 .
+                display "Reg.Grabados TIPOPAG excepcion=" WS-C-SAL-3 .
+                display "Reg.Campos Auditoria Pendiente=" WS-C-SAL-4 .
+                display "Reg.Grabados MONTO excepcion=" WS-C-SAL-5 .
+                display "Reg.Rechazados Entrada1=" WS-C-RECH-1 .
+                display "Reg.Rechazados Entrada2=" WS-C-RECH-2 .
+
+        ESCRIBE-CONTROL-TOTALES .
+                OPEN EXTEND SALIDA6
+                IF WS-CTOT-STATUS NOT = "00"
+                   OPEN OUTPUT SALIDA6
+                END-IF
+                MOVE "SFCPMIG0601"              TO CTOT-PROGRAM_NAME
+                MOVE WS-FECHA                    TO CTOT-FECHA
+                MOVE "REGISTROS LEIDOS 1"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS LEIDOS 2"       TO CTOT-CONTADOR
+                MOVE WS-C-ENT-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS GRABADOS 1"     TO CTOT-CONTADOR
+                MOVE WS-C-SAL-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "REGISTROS GRABADOS 2"     TO CTOT-CONTADOR
+                MOVE WS-C-SAL-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "TIPOPAG EXCEPCION"        TO CTOT-CONTADOR
+                MOVE WS-C-SAL-3                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "AUDITORIA PENDIENTE"      TO CTOT-CONTADOR
+                MOVE WS-C-SAL-4                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "MONTO EXCEPCION"          TO CTOT-CONTADOR
+                MOVE WS-C-SAL-5                  TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "RECHAZADOS ENTRADA1"      TO CTOT-CONTADOR
+                MOVE WS-C-RECH-1                 TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                MOVE "RECHAZADOS ENTRADA2"      TO CTOT-CONTADOR
+                MOVE WS-C-RECH-2                 TO CTOT-VALOR
+                WRITE REG-SALIDA6 END-WRITE
+                CLOSE SALIDA6 .
 
