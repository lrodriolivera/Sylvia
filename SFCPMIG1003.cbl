@@ -0,0 +1,191 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SFCPMIG1003 .
+        AUTHOR.     CONNECTIS-GS.
+      * Reporte de control operacional de la cadena SFCPMIG05 a
+      * SFCPMIG09: relee el historial de totales de control
+      * (FCONTROLTOTALES, COPY_CONTROL_TOTALES) que cada programa de
+      * la cadena deja al terminar y arma un reporte formateado, una
+      * pagina por programa, con sus contadores de lectura/grabacion/
+      * rechazo para que Operaciones pueda dar el visto bueno de la
+      * corrida sin revisar los logs de cada job por separado.
+      * Fecha : 30-11-2018
+      * COMPILAR-LINK : cobol.sh SFCPMIG1003
+      *---------------------------------------------------------------*
+      *             E N V I R O N M E N T   D I V I S I O N           *
+      *             =======================================           *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+      *--------------------.
+
+       CONFIGURATION SECTION.
+      *---------------------.
+
+       SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------.
+       FILE-CONTROL.
+
+                SELECT ENTRADA1 ASSIGN TO EXTERNAL FCONTROLTOTALES
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA1 ASSIGN TO EXTERNAL FREPORTE
+                       ORGANIZATION LINE SEQUENTIAL.
+
+      *---------------------------------------------------------------*
+      *                    D A T A   D I V I S I O N                  *
+      *                    =========================                  *
+      *---------------------------------------------------------------*
+
+       DATA DIVISION.
+      *-------------.
+
+       FILE SECTION.
+      *------------.
+
+
+       FD ENTRADA1
+          RECORDING MODE IS F
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-ENTRADA1 .
+           COPY COPY_CONTROL_TOTALES .
+
+       FD SALIDA1
+          RECORDING MODE IS F
+          RECORD CONTAINS 80 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA1                           PIC X(80) .
+
+       WORKING-STORAGE SECTION.
+      *-----------------------.
+
+        01 WS-RARAS.
+           05 WS-FIN-1                          PIC 9(01) VALUE ZEROS .
+           05 WS-C-ENT-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
+           05 WS-PROGRAMA-ANT                   PIC X(11) VALUE SPACES .
+           05 WS-LINEA                          PIC X(80).
+           05 WS-VALOR-ED                       PIC Z(11)9 .
+           05 WS-SEPARADOR                      PIC X(80)
+                                                 VALUE ALL "-" .
+      *    COPY_CONTROL_TOTALES es un historial que crece noche a
+      *    noche (OPEN EXTEND); se calcula la fecha mas reciente en
+      *    una pasada previa para reportar solo esa corrida.
+           05 WS-FECHA-MAX                      PIC X(08) VALUE SPACES .
+
+        PROCEDURE DIVISION .
+
+        MAIN-SEC SECTION.
+        PP-MAIN.
+                PERFORM 100000-INICIO
+                PERFORM 200000-PROCESO
+                   UNTIL WS-FIN-1 = 1
+                PERFORM 300000-FINAL.
+                MOVE ZEROS                 TO RETURN-CODE
+                STOP RUN .
+
+        100000-INICIO .
+                PERFORM CALCULA-FECHA-MAX .
+                OPEN INPUT ENTRADA1 .
+                PERFORM LEE-01
+                IF WS-FIN-1 = 1
+                   DISPLAY "ARCHIVO CONTROL DE TOTALES SIN INFORMACION"
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                      TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                OPEN OUTPUT SALIDA1 .
+
+        200000-PROCESO .
+                IF CTOT-PROGRAM_NAME NOT = WS-PROGRAMA-ANT
+                   IF WS-PROGRAMA-ANT NOT = SPACES
+                      PERFORM ESCRIBE-PIE-PAGINA
+                   END-IF
+                   MOVE CTOT-PROGRAM_NAME       TO WS-PROGRAMA-ANT
+                   PERFORM ESCRIBE-ENCABEZADO-PAGINA
+                END-IF
+                PERFORM ESCRIBE-DETALLE
+                PERFORM LEE-01 .
+
+        CALCULA-FECHA-MAX .
+                OPEN INPUT ENTRADA1
+                PERFORM CALCULA-FECHA-MAX-FISICO UNTIL WS-FIN-1 = 1
+                MOVE ZEROS                      TO WS-FIN-1
+                CLOSE ENTRADA1 .
+
+        CALCULA-FECHA-MAX-FISICO .
+                READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
+                IF WS-FIN-1 = ZEROS
+                   IF CTOT-FECHA > WS-FECHA-MAX
+                      MOVE CTOT-FECHA            TO WS-FECHA-MAX
+                   END-IF
+                END-IF .
+
+        LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR CTOT-FECHA = WS-FECHA-MAX .
+
+        LEE-01-FISICO .
+                READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
+                IF WS-FIN-1 = ZEROS
+                   ADD 1                        TO WS-C-ENT-1
+                END-IF .
+
+        ESCRIBE-ENCABEZADO-PAGINA .
+                ADD 1                           TO WS-C-SAL-1
+                MOVE SPACES                     TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE "REPORTE DE CONTROL OPERACIONAL - CADENA SFCPMIG"
+                                                 TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE SPACES                     TO WS-LINEA
+                STRING "PROGRAMA: "             DELIMITED BY SIZE
+                       CTOT-PROGRAM_NAME        DELIMITED BY SIZE
+                       "   FECHA: "             DELIMITED BY SIZE
+                       CTOT-FECHA               DELIMITED BY SIZE
+                                                 INTO WS-LINEA
+                END-STRING
+                MOVE WS-LINEA                   TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE SPACES                     TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE "  CONTADOR                          VALOR"
+                                                 TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE WS-SEPARADOR               TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE .
+
+        ESCRIBE-DETALLE .
+                MOVE SPACES                     TO WS-LINEA
+                MOVE CTOT-VALOR                 TO WS-VALOR-ED
+                STRING "  "                     DELIMITED BY SIZE
+                       CTOT-CONTADOR            DELIMITED BY SIZE
+                       WS-VALOR-ED              DELIMITED BY SIZE
+                                                 INTO WS-LINEA
+                END-STRING
+                MOVE WS-LINEA                   TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE .
+
+        ESCRIBE-PIE-PAGINA .
+                MOVE WS-SEPARADOR               TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE
+                MOVE SPACES                     TO REG-SALIDA1
+                WRITE REG-SALIDA1 END-WRITE .
+
+        300000-FINAL .
+                IF WS-PROGRAMA-ANT NOT = SPACES
+                   PERFORM ESCRIBE-PIE-PAGINA
+                END-IF
+                CLOSE ENTRADA1 .
+                CLOSE SALIDA1 .
+                display "Reg. Leidos CONTROL TOTALES = " WS-C-ENT-1.
+                display "Paginas Generadas           = " WS-C-SAL-1.
