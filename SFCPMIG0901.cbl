@@ -37,6 +37,23 @@
                 SELECT SALIDA2 ASSIGN TO EXTERNAL FSALIDA2
                        ORGANIZATION LINE SEQUENTIAL.
 
+                SELECT CHECKPT ASSIGN TO EXTERNAL FCHECKPOINT
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPT-STATUS.
+
+                SELECT SALIDA3 ASSIGN TO EXTERNAL FTRAZA0901
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA4 ASSIGN TO EXTERNAL FRECHAZO
+                       ORGANIZATION LINE SEQUENTIAL.
+
+                SELECT SALIDA5 ASSIGN TO EXTERNAL FCONTROLTOTALES
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-CTOT-STATUS.
+
+                SELECT SALIDA6 ASSIGN TO EXTERNAL FFALLECIDOAMBIGUO
+                       ORGANIZATION LINE SEQUENTIAL.
+
       *---------------------------------------------------------------*
       *                    D A T A   D I V I S I O N                  *
       *                    =========================                  *
@@ -69,7 +86,7 @@
 
        FD SALIDA1
           RECORDING MODE IS F
-          RECORD CONTAINS 18 CHARACTERS
+          RECORD CONTAINS 21 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
@@ -78,13 +95,64 @@
 
        FD SALIDA2
           RECORDING MODE IS F
-          RECORD CONTAINS 8 CHARACTERS
+          RECORD CONTAINS 21 CHARACTERS
           BLOCK CONTAINS 0 RECORDS
           LABEL RECORDS STANDARD.
 
        01  REG-SALIDA2 .
            COPY COPY_FALLECIDOS.
 
+      *    Punto de control para reinicio (COPY_CHECKPOINT).
+       FD CHECKPT
+          RECORDING MODE IS F
+          RECORD CONTAINS 30 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-CHECKPT .
+           COPY COPY_CHECKPOINT .
+
+      *    Rastro de RUT despachados, para conciliacion cruzada.
+       FD SALIDA3
+          RECORDING MODE IS F
+          RECORD CONTAINS 8 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA3 .
+           COPY COPY_RUTERO_TRAZA .
+
+      *    Rechazo de registros de entrada con RUT no numerico u otro
+      *    defecto de formato, con los bytes originales sin alterar.
+       FD SALIDA4
+          RECORDING MODE IS F
+          RECORD CONTAINS 46 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA4                           PIC X(46) .
+
+      *    Historial de totales de control de la corrida
+      *    (COPY_CONTROL_TOTALES), compartido por toda la cadena.
+       FD SALIDA5
+          RECORDING MODE IS F
+          RECORD CONTAINS 51 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA5 .
+           COPY COPY_CONTROL_TOTALES .
+
+      *    Segundo (o posterior) registro MAE_FALLECIDOS consecutivo
+      *    para un mismo RUT ya pareado (correccion BOPERS ambigua).
+       FD SALIDA6
+          RECORDING MODE IS F
+          RECORD CONTAINS 46 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          LABEL RECORDS STANDARD.
+
+       01  REG-SALIDA6                           PIC X(46) .
+
        WORKING-STORAGE SECTION.
       *-----------------------.
 
@@ -94,14 +162,41 @@
            05 WS-FIN-2                          PIC 9(01) VALUE ZEROS .
            05 WS-C-ENT-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-ENT-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-1                       PIC 9(12) VALUE ZEROS .
+           05 WS-C-RECH-2                       PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-1                        PIC 9(12) VALUE ZEROS .
            05 WS-C-SAL-2                        PIC 9(12) VALUE ZEROS .
+           05 WS-C-SAL-3                        PIC 9(12) VALUE ZEROS .
+           05 WS-RUT-FALLECIDO-ANT              PIC 9(08) .
+           05 WS-SEQ-ANT-1                       PIC 9(08) VALUE ZEROS .
+           05 WS-SEQ-ANT-2                       PIC 9(08) VALUE ZEROS .
            05 WS-FECHA .
               10 WS-FAA                         PIC X(04) .
               10 WS-FMM                         PIC X(02) .
               10 WS-FDD                         PIC X(02) .
            05 WS-REGCONT                        PIC x(12) .
 
+      *    Encabezado identificador escrito al abrir cada salida.
+        01 WS-ENCABEZADO.
+           05 WS-ENCAB-PROGRAMA                 PIC X(11)
+                                                 VALUE "SFCPMIG0901" .
+           05 WS-ENCAB-NUMARCH                  PIC 9(02) VALUE 02 .
+
+      *    Reinicio por checkpoint (COPY_CHECKPOINT).
+        01 WS-CHECKPOINT.
+           05 WS-CHECKPT-STATUS                 PIC X(02) .
+           05 WS-CHECKPT-EXISTE                 PIC X(01) .
+              88 CHECKPT-EXISTE                 VALUE "S" .
+           05 WS-CHECKPT-RUT-REINICIO           PIC 9(08) .
+      *    El checkpoint se graba cada 1000 RUT procesados (no en
+      *    cada iteracion) para no abrir/cerrar el archivo por RUT.
+           05 WS-CHECKPT-CONTADOR                PIC 9(06) COMP
+                                                 VALUE ZEROS .
+
+      *    Control de apertura del historial de totales (SALIDA5).
+        01 WS-CONTROL-TOTALES.
+           05 WS-CTOT-STATUS                    PIC X(02) .
+
         PROCEDURE DIVISION .
 
         MAIN-SEC SECTION.
@@ -117,6 +212,7 @@
                 STOP RUN .
 
         100000-INICIO .
+                OPEN OUTPUT SALIDA4 .
                 OPEN INPUT ENTRADA1 .
                 PERFORM LEE-01
                 IF WS-FIN-1 = 1
@@ -135,9 +231,33 @@
                    MOVE 1                      TO RETURN-CODE
                    STOP RUN
                 END-IF
+                PERFORM LEE-CHECKPOINT
+                IF CHECKPT-EXISTE
+                   DISPLAY "REINICIO DESDE CHECKPOINT RUT="
+                           WS-CHECKPT-RUT-REINICIO
+                   PERFORM LEE-01 UNTIL RUTORD-RUT >=
+                                         WS-CHECKPT-RUT-REINICIO
+                                      OR WS-FIN-1 = 1
+                END-IF
                 OPEN OUTPUT SALIDA1 .
                 OPEN OUTPUT SALIDA2 .
- 
+                OPEN OUTPUT SALIDA3 .
+                OPEN OUTPUT SALIDA6 .
+                PERFORM ESCRIBE-ENCABEZADO .
+
+        ESCRIBE-ENCABEZADO .
+                MOVE SPACES                     TO REG-SALIDA1
+                MOVE FUNCTION CURRENT-DATE      TO WS-FECHA
+                STRING WS-ENCAB-PROGRAMA        DELIMITED BY SIZE
+                       WS-FDD                   DELIMITED BY SIZE
+                       WS-FMM                   DELIMITED BY SIZE
+                       WS-FAA                   DELIMITED BY SIZE
+                       WS-ENCAB-NUMARCH         DELIMITED BY SIZE
+                                                INTO REG-SALIDA1
+                END-STRING
+                WRITE REG-SALIDA1 END-WRITE
+                WRITE REG-SALIDA2 FROM REG-SALIDA1 END-WRITE .
+
         200000-PROCESO .
                 EVALUATE TRUE
                    WHEN RUTORD-RUT = MAEFALL-RUT
@@ -146,67 +266,207 @@
                          PERFORM GRABA-FALLECIDOS
                       ELSE
                          PERFORM GRABA-MIGRADOS
-                      END-IF                 
+                      END-IF
+                      MOVE RUTORD-RUT           TO WS-RUT-FALLECIDO-ANT
                       PERFORM LEE-01
                       PERFORM LEE-02
+                      PERFORM GRABA-AMBIGUO
+                         UNTIL MAEFALL-RUT NOT = WS-RUT-FALLECIDO-ANT
                    WHEN RUTORD-RUT < MAEFALL-RUT
                       PERFORM GRABA-MIGRADOS
                       PERFORM LEE-01
                    WHEN OTHER
                       PERFORM LEE-02
-                END-EVALUATE .
+                END-EVALUATE
+                ADD 1                            TO WS-CHECKPT-CONTADOR
+                IF WS-CHECKPT-CONTADOR >= 1000
+                   PERFORM ESCRIBE-CHECKPOINT
+                   MOVE ZEROS                    TO WS-CHECKPT-CONTADOR
+                END-IF .
+
+        LEE-CHECKPOINT .
+                MOVE "N"                        TO WS-CHECKPT-EXISTE
+                OPEN INPUT CHECKPT
+                IF WS-CHECKPT-STATUS = "00"
+                   READ CHECKPT
+                   IF WS-CHECKPT-STATUS = "00"
+                      AND CKPT-ULTIMO-RUT < 99999999
+                      MOVE "S"               TO WS-CHECKPT-EXISTE
+                      MOVE CKPT-ULTIMO-RUT   TO WS-CHECKPT-RUT-REINICIO
+                   END-IF
+                   CLOSE CHECKPT
+                END-IF .
+
+        ESCRIBE-CHECKPOINT .
+                MOVE "SFCPMIG09"                TO CKPT-PROGRAM_NAME
+                MOVE RUTORD-RUT                 TO CKPT-ULTIMO-RUT
+                MOVE WS-C-ENT-1                 TO CKPT-REGISTROS-LEIDOS
+                OPEN OUTPUT CHECKPT
+                WRITE REG-CHECKPT
+                END-WRITE
+                CLOSE CHECKPT .
 
         LEE-01 .
+                PERFORM LEE-01-FISICO
+                PERFORM LEE-01-FISICO
+                   UNTIL WS-FIN-1 = 1 OR RUTORD-RUT IS NUMERIC .
+
+        LEE-01-FISICO .
                 READ ENTRADA1 AT END MOVE 1     TO WS-FIN-1 .
                 IF WS-FIN-1 = ZEROS
                    ADD 1                        TO WS-C-ENT-1
+                   IF RUTORD-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-1
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-1
+                   END-IF
+                END-IF
                 IF WS-FIN-1 = 1
                    MOVE 99999999                TO RUTORD-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-1 .
+                IF RUTORD-RUT < WS-SEQ-ANT-1
+                   DISPLAY "ARCHIVO RUTERO FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" RUTORD-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-1
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE RUTORD-RUT                  TO WS-SEQ-ANT-1 .
+
         LEE-02 .
-                READ ENTRADA2 AT END MOVE 1     TO WS-FIN-2 .
+                PERFORM LEE-02-FISICO
+                PERFORM LEE-02-FISICO
+                   UNTIL WS-FIN-2 = 1 OR MAEFALL-RUT IS NUMERIC .
+
+        LEE-02-FISICO .
+                READ ENTRADA2 AT END MOVE 1      TO WS-FIN-2 .
                 IF WS-FIN-2 = ZEROS
                    ADD 1                        TO WS-C-ENT-2
+                   IF MAEFALL-RUT IS NOT NUMERIC
+                      PERFORM GRABA-RECHAZO-2
+                   ELSE
+                      PERFORM VALIDA-SECUENCIA-2
+                   END-IF
                 END-IF
                 IF WS-FIN-2 = 1
                    MOVE 99999999                TO MAEFALL-RUT
                 END-IF .
 
+        VALIDA-SECUENCIA-2 .
+                IF MAEFALL-RUT < WS-SEQ-ANT-2
+                   DISPLAY "ARCHIVO MAE_FALLECIDOS FUERA DE SECUENCIA"
+                   DISPLAY "RUT=" MAEFALL-RUT
+                           " RUT ANTERIOR=" WS-SEQ-ANT-2
+                   DISPLAY "ERROR GRAVE SE DETIENE EJECUCION"
+                   DISPLAY "---------------------------------"
+                   MOVE 1                       TO RETURN-CODE
+                   STOP RUN
+                END-IF
+                MOVE MAEFALL-RUT                 TO WS-SEQ-ANT-2 .
+
+        GRABA-RECHAZO-1 .
+                ADD 1                           TO WS-C-RECH-1
+                WRITE REG-SALIDA4 FROM REG-ENTRADA1
+                END-WRITE .
+
+        GRABA-RECHAZO-2 .
+                ADD 1                           TO WS-C-RECH-2
+                WRITE REG-SALIDA4 FROM REG-ENTRADA2
+                END-WRITE .
+
         GRABA-MIGRADOS .
                 ADD 1                           TO WS-C-SAL-1
                 MOVE RUTORD-RUT                 TO MIGORD-RUT
                 MOVE RUTORD-CODPROGR            TO MIGORD-CODPROGR
-                WRITE REG-SALIDA1 
-                END-WRITE .
+                WRITE REG-SALIDA1
+                END-WRITE
+                PERFORM GRABA-TRAZA .
 
         GRABA-FALLECIDOS .
                 ADD 1                           TO WS-C-SAL-2
                 MOVE RUTORD-RUT                 TO FALLORD-RUT
-                WRITE REG-SALIDA2 
+                MOVE MAEFALL-FCH                TO FALLORD-FCH
+                WRITE REG-SALIDA2
+                END-WRITE
+                PERFORM GRABA-TRAZA .
+
+        GRABA-TRAZA .
+                MOVE RUTORD-RUT                 TO TRAZA-RUT
+                WRITE REG-SALIDA3
                 END-WRITE .
 
+        GRABA-AMBIGUO .
+      *         Segundo registro MAE_FALLECIDOS consecutivo para el
+      *         mismo RUT ya resuelto arriba: no se puede saber cual
+      *         de los dos es el correcto, se deja para revision.
+                ADD 1                           TO WS-C-SAL-3
+                WRITE REG-SALIDA6 FROM REG-ENTRADA2
+                END-WRITE
+                PERFORM LEE-02 .
+
         300000-FINAL .
                 CLOSE ENTRADA1
                 CLOSE ENTRADA2
-      *
-      *         IF WS-C-SAL-1 > 0
-      *            MOVE WS-C-SAL-1              TO WS-REGCONT
-      *            MOVE SPACES                  TO REG-SALIDA1
-      *            MOVE FUNCTION CURRENT-DATE   TO WS-FECHA
-      *            STRING WS-FDD                DELIMITED BY SIZE
-      *                   WS-FMM                DELIMITED BY SIZE
-      *                   WS-FAA                DELIMITED BY SIZE
-      *                   WS-REGCONT            DELIMITED BY SIZE
-      *                                         INTO REG-SALIDA1
-      *            END-STRING
-      *            WRITE REG-SALIDA1 END-WRITE
-      *            WRITE REG-SALIDA2 FROM REG-SALIDA1 END-WRITE
-      *         END-IF 
-      * 
+                MOVE 99999999                   TO RUTORD-RUT
+                PERFORM ESCRIBE-CHECKPOINT
+
+                IF WS-C-SAL-1 > 0
+                   MOVE WS-C-SAL-1              TO WS-REGCONT
+                   MOVE SPACES                  TO REG-SALIDA1
+                   MOVE FUNCTION CURRENT-DATE   TO WS-FECHA
+                   STRING WS-FDD                DELIMITED BY SIZE
+                          WS-FMM                DELIMITED BY SIZE
+                          WS-FAA                DELIMITED BY SIZE
+                          WS-REGCONT            DELIMITED BY SIZE
+                                                INTO REG-SALIDA1
+                   END-STRING
+                   WRITE REG-SALIDA1 END-WRITE
+                   WRITE REG-SALIDA2 FROM REG-SALIDA1 END-WRITE
+                END-IF
                 CLOSE SALIDA1 .
                 CLOSE SALIDA2 .
+                CLOSE SALIDA3 .
+                CLOSE SALIDA4 .
+                CLOSE SALIDA6 .
+                PERFORM ESCRIBE-CONTROL-TOTALES
                 display "Reg. Leidos RUTERO         = " WS-C-ENT-1.
                 display "Reg. Leidos MAE-FALLECIDOS = " WS-C-ENT-2.
                 display "Reg. Grabados MIGRADOS     = " WS-C-SAL-1.
-                display "Reg. Grabados FALLECIDOS   = " WS-C-SAL-2.
\ No newline at end of file
+                display "Reg. Grabados FALLECIDOS   = " WS-C-SAL-2.
+                display "Reg. Fallecidos Ambiguos   = " WS-C-SAL-3.
+                display "Reg.Rechazados Entrada1=" WS-C-RECH-1 .
+                display "Reg.Rechazados Entrada2=" WS-C-RECH-2 .
+
+        ESCRIBE-CONTROL-TOTALES .
+                OPEN EXTEND SALIDA5
+                IF WS-CTOT-STATUS NOT = "00"
+                   OPEN OUTPUT SALIDA5
+                END-IF
+                MOVE "SFCPMIG0901"              TO CTOT-PROGRAM_NAME
+                MOVE WS-FECHA                    TO CTOT-FECHA
+                MOVE "LEIDOS RUTERO"            TO CTOT-CONTADOR
+                MOVE WS-C-ENT-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "LEIDOS MAE-FALLECIDOS"    TO CTOT-CONTADOR
+                MOVE WS-C-ENT-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "GRABADOS MIGRADOS"        TO CTOT-CONTADOR
+                MOVE WS-C-SAL-1                  TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "GRABADOS FALLECIDOS"      TO CTOT-CONTADOR
+                MOVE WS-C-SAL-2                  TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "FALLECIDOS AMBIGUOS"      TO CTOT-CONTADOR
+                MOVE WS-C-SAL-3                  TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "RECHAZADOS ENTRADA1"      TO CTOT-CONTADOR
+                MOVE WS-C-RECH-1                 TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                MOVE "RECHAZADOS ENTRADA2"      TO CTOT-CONTADOR
+                MOVE WS-C-RECH-2                 TO CTOT-VALOR
+                WRITE REG-SALIDA5 END-WRITE
+                CLOSE SALIDA5 .
\ No newline at end of file
